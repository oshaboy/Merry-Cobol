@@ -1,165 +1,1392 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MERRY-COBOL.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-
-       WORKING-STORAGE SECTION.
-       78 SCREEN_HEIGHT VALUE 17.
-       78 OFFSET_WS VALUE 20.
-       01 SNOWFLAKE_BUFFER.
-       05 SNOWFLAKE_BUFFER_ARR PIC X(OFFSET_WS) OCCURS 17 TIMES.
-       77 X PIC 9(2).
-       77 Y PIC 9(2).
-       77 I PIC 9(3).
-      * The Screen Section acts like a list of instructions for 
-      * how to draw the screen line by line
-       SCREEN SECTION.
-       78 OFFSET VALUE 20.
-
-       01 TREE BACKGROUND-COLOR 0 HIGHLIGHT .
-       02 LINE 1 COL OFFSET FOREGROUND-COLOR 6 HIGHLIGHT.
-       05 VALUE '           _/^\_' .
-       02 LINE 2 COL OFFSET FOREGROUND-COLOR 6.
-       05 VALUE '         <     >'.
-       02 LINE 3 COL OFFSET FOREGROUND-COLOR 6.
-       05 VALUE '          /.-.\'.
-       02 LINE 4 COL OFFSET FOREGROUND-COLOR 2.
-       05 VALUE '           / \'.
-       02 LINE 5 COL OFFSET FOREGROUND-COLOR 2.
-       05 VALUE '          / '.
-       05 VALUE '@' FOREGROUND-COLOR 4.
-       05 VALUE ' \'.
-       02 LINE 6 COL OFFSET FOREGROUND-COLOR 2.
-       05 VALUE '         /  v  \' .
-       02 LINE 7 COL OFFSET FOREGROUND-COLOR 2.
-       05 VALUE '        / /   \ \' .
-       02 LINE 8 COL OFFSET FOREGROUND-COLOR 2.
-       05 VALUE '       /  '.
-       05 VALUE 'O   o' FOREGROUND-COLOR 4.
-       05 VALUE '  \'.
-       02 LINE 9 COL OFFSET FOREGROUND-COLOR 2.
-       05 VALUE '      / /   ^   \ \'.
-       02 LINE 10 COL OFFSET FOREGROUND-COLOR 2.
-       05 VALUE '     /   /     \   \' .
-       02 LINE 11 COL OFFSET FOREGROUND-COLOR 2 .
-       05 VALUE '    /   '.
-       05 VALUE 'O' FOREGROUND-COLOR 3.
-       05 VALUE '   /   '.
-       05 VALUE '*' FOREGROUND-COLOR 6.
-       05 VALUE'   \' .
-       02 LINE 12 COL OFFSET FOREGROUND-COLOR 2.
-       05 VALUE '   /  \   \     \    \'.
-       02 LINE 13 COL OFFSET FOREGROUND-COLOR 2.
-       05 VALUE '  /   /    v    \\ '.
-       05 VALUE '%' FOREGROUND-COLOR 3.
-       05 VALUE '  \'.
-       02 LINE 14 COL OFFSET FOREGROUND-COLOR 2.
-       05 VALUE ' /_____________________\'.
-       02 LINE 15 COL OFFSET FOREGROUND-COLOR 2.
-       05 VALUE '/_______________________\'.
-       02 LINE 16 COL OFFSET FOREGROUND-COLOR 6.
-       05 VALUE '        |      |' .
-       02 LINE 17 COL OFFSET FOREGROUND-COLOR 6.
-       05 VALUE '        |      |'.
-       02 LINE 18 COL OFFSET FOREGROUND-COLOR 6.
-       05 VALUE ' '.
-       05 VALUE '[]' FOREGROUND-COLOR 4.
-       05 VALUE '  '.
-       05 VALUE '[] ' FOREGROUND-COLOR 3.
-       05 VALUE '|      |  '.
-       05 VALUE '[]' FOREGROUND-COLOR 4.
-
-      * The snowflake buffers just exist so COBOL will know where and how 
-      * to draw the snowflakes. 
-      
-       01 SNOWFLAKES_LEFT BACKGROUND-COLOR 0
-           HIGHLIGHT FOREGROUND-COLOR 7.
-       05 LINE  1 PIC X(OFFSET).
-       05 LINE  2 PIC X(OFFSET).
-       05 LINE  3 PIC X(OFFSET).
-       05 LINE  4 PIC X(OFFSET).
-       05 LINE  5 PIC X(OFFSET).
-       05 LINE  6 PIC X(OFFSET).
-       05 LINE  7 PIC X(OFFSET).
-       05 LINE  8 PIC X(OFFSET).
-       05 LINE  9 PIC X(OFFSET).
-       05 LINE 10 PIC X(OFFSET).
-       05 LINE 11 PIC X(OFFSET).
-       05 LINE 12 PIC X(OFFSET).
-       05 LINE 13 PIC X(OFFSET).
-       05 LINE 14 PIC X(OFFSET).
-       05 LINE 15 PIC X(OFFSET).
-       05 LINE 16 PIC X(OFFSET).
-       05 LINE 17 PIC X(OFFSET).
-
-       01 SNOWFLAKES_RIGHT BACKGROUND-COLOR 0
-           HIGHLIGHT FOREGROUND-COLOR 7.
-       05 LINE  1 COL 45 PIC X(OFFSET).
-       05 LINE  2 COL 45 PIC X(OFFSET).
-       05 LINE  3 COL 45 PIC X(OFFSET).
-       05 LINE  4 COL 45 PIC X(OFFSET).
-       05 LINE  5 COL 45 PIC X(OFFSET).
-       05 LINE  6 COL 45 PIC X(OFFSET).
-       05 LINE  7 COL 45 PIC X(OFFSET).
-       05 LINE  8 COL 45 PIC X(OFFSET).
-       05 LINE  9 COL 45 PIC X(OFFSET).
-       05 LINE 10 COL 45 PIC X(OFFSET).
-       05 LINE 11 COL 45 PIC X(OFFSET).
-       05 LINE 12 COL 45 PIC X(OFFSET).
-       05 LINE 13 COL 45 PIC X(OFFSET).
-       05 LINE 14 COL 45 PIC X(OFFSET).
-       05 LINE 15 COL 45 PIC X(OFFSET).
-       05 LINE 16 COL 45 PIC X(OFFSET).
-       05 LINE 17 COL 45 PIC X(OFFSET).
-
-
-       PROCEDURE DIVISION.
-       MAIN.
-           DISPLAY TREE.
-           PERFORM SNOW.
-      * Unreachable 
-
-
-      * Paragraph in charge of Snow.
-      * Randomly sets the SNOWFLAKE and SNOWFLAKE2 screen sections to '*'.
-       SNOW.
-           PERFORM UNTIL EXIT
-      * Clear the buffer from last loop iteration.
-             MOVE 1 TO I
-             PERFORM OFFSET_WS TIMES
-                 MOVE SPACES TO SNOWFLAKE_BUFFER_ARR(I)
-                 ADD 1 TO I
-             END-PERFORM
-             
-             PERFORM ADD-SNOWFLAKES-TO-BUFFER
-
-      * Copy the buffer to the left side. The Screen section is already
-      * preconfigured to be drawn on the left in WHITE. 
-             MOVE SNOWFLAKE_BUFFER TO SNOWFLAKES_LEFT
-
-
-
-             PERFORM ADD-SNOWFLAKES-TO-BUFFER
-      * Copy the buffer to the right side.
-             MOVE SNOWFLAKE_BUFFER TO SNOWFLAKES_RIGHT
-             
-      * Display the buffers. 
-             DISPLAY SNOWFLAKES_LEFT
-             DISPLAY SNOWFLAKES_RIGHT
-             CALL "C$SLEEP" USING 1
-           END-PERFORM.
-
-
-      * Put up to 8 Asterisks randomly in SNOWFLAKE_BUFFER
-       ADD-SNOWFLAKES-TO-BUFFER.
-           PERFORM 8 TIMES
-               COMPUTE X=OFFSET_WS*FUNCTION RANDOM
-      * Y's range is larger than the screen height so some asterisks will be put
-      * off screen and are subsequently ignored. Becuase it's doubled there's
-      * a 50% chance of the snowflakes not being drawn.
-      * This is to make the amount of snowflakes per side random.
-               COMPUTE Y=2*SCREEN_HEIGHT*FUNCTION RANDOM
-               MOVE '*' TO SNOWFLAKE_BUFFER_ARR(Y)(X:X)
-           END-PERFORM.
-       END PROGRAM MERRY-COBOL.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MERRY-COBOL.
+000030 AUTHOR. D HOLLIS.
+000040 INSTALLATION. FACILITIES SYSTEMS PROGRAMMING.
+000050 DATE-WRITTEN. 12/01/2019.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   DATE       INIT  DESCRIPTION
+000100*   12/01/2019 DH    ORIGINAL PROGRAM - DRAWS A CHRISTMAS TREE
+000110*                     WITH FALLING SNOW AND LOOPS FOREVER.
+000120*   08/09/2026 DH    REPLACED THE OPEN-ENDED SNOW LOOP WITH A
+000130*                     CONTROLLED SHUTDOWN.  THE OPERATOR CAN
+000140*                     PRESS "Q" TO END THE DISPLAY, OR A SHIFT
+000150*                     END TIME CAN BE SUPPLIED ON THE EXEC PARM
+000160*                     (SHIFTEND=HHMM) TO STOP IT AUTOMATICALLY.
+000170*                     MAIN NOW FALLS THROUGH TO A NORMAL STOP
+000180*                     RUN INSTEAD OF RELYING ON THE JOB BEING
+000190*                     CANCELLED FROM THE CONSOLE.
+000200*   08/09/2026 DH    SCREEN_HEIGHT AND OFFSET_WS ARE NOW LOADED
+000210*                     FROM A TERMINAL CONTROL FILE (DD TERMCFG)
+000220*                     KEYED BY THE TERM= CLASS CODE ON THE EXEC
+000230*                     PARM, SO THE TREE AND SNOWFIELDS CAN FILL A
+000240*                     WIDER PANE ON NON-3270 CONSOLES INSTEAD OF
+000250*                     ALWAYS DRAWING AT A FIXED 17X20 SIZE.
+000260*   08/09/2026 DH    ADDED A SNOWFALL LOG (DD SNOWLOG) THAT WRITES
+000270*                     A START RECORD AT INITIALIZATION AND A STOP
+000280*                     RECORD AT TERMINATION, SO OPERATIONS CAN
+000290*                     TELL HOW MANY RUNS ENDED CLEANLY VERSUS
+000300*                     BEING CANCELLED FROM THE CONSOLE.
+000310*   08/09/2026 DH    SNOW NOW PILES UP ON THE GROUND UNDER THE
+000320*                     SNOWFIELDS INSTEAD OF FLAKES THAT MISS THE
+000330*                     SCREEN BEING THROWN AWAY, AND THE PILE DEPTH
+000340*                     IS CHECKPOINTED EVERY CYCLE (DD SNOWCKPT) SO
+000350*                     A JOB BOUNCED AT SHIFT CHANGE COMES BACK UP
+000360*                     WITH THE SNOW IT HAD INSTEAD OF BARE GROUND.
+000370*   08/09/2026 DH    ADDED AN OPTIONAL EXEC PARM SEED= THAT SEEDS
+000380*                     FUNCTION RANDOM AT INITIALIZATION SO A RUN
+000390*                     CAN BE REPRODUCED EXACTLY FOR A DEMO.  THE
+000400*                     SEED IN EFFECT IS DISPLAYED AND ALSO WRITTEN
+000410*                     TO THE SNOWFALL LOG START RECORD.
+000420*   08/09/2026 DH    ADDED A HOLIDAY CALENDAR (DD HOLIDCAL) READ
+000430*                     AT STARTUP SO MAIN CAN DISPLAY A PUMPKIN OR
+000440*                     FIREWORKS SCREEN INSTEAD OF THE TREE WHEN
+000450*                     TODAY FALLS IN ANOTHER SEASON'S DATE RANGE.
+000460*   08/09/2026 DH    THE OPERATOR CAN NOW PRESS "P" TO PAUSE THE
+000470*                     SNOWFALL, "+"/"-" TO SPEED IT UP OR SLOW IT
+000480*                     DOWN, AND "<"/">" TO NUDGE A WIND OFFSET
+000490*                     THAT DRIFTS WHERE NEW FLAKES LAND, INSTEAD
+000500*                     OF THE LOOP RUNNING AT ONE FIXED PACE WITH
+000510*                     FLAKES ALWAYS FALLING STRAIGHT DOWN.
+000520*   08/09/2026 DH    ADDED THE MONO EXEC PARM KEYWORD.  IT
+000530*                     SWITCHES EVERY SCREEN GROUP TO A PLAIN-TEXT
+000540*                     VERSION WITH NO FOREGROUND-COLOR OR
+000550*                     HIGHLIGHT CLAUSES, FOR CONSOLES THAT RENDER
+000560*                     HIGHLIGHT AS REVERSE VIDEO INSTEAD OF COLOR.
+000570*   08/09/2026 DH    ADDED AN ORNAMENT PATTERN FILE (DD ORNPATN)
+000580*                     OF TREE-DECORATION CELLS THAT CYCLE THROUGH
+000590*                     A LIST OF COLORS EVERY FEW SNOW CYCLES, SO
+000600*                     THE ORNAMENTS BLINK WHILE THE TREE AND SNOW
+000610*                     KEEP RUNNING.
+000620*--------------------------------------------------------------
+000630 ENVIRONMENT DIVISION.
+000640 CONFIGURATION SECTION.
+000650 SPECIAL-NAMES.
+000660     CRT STATUS IS WS-CRT-STATUS.
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     SELECT TERM-CONFIG-FILE ASSIGN TO TERMCFG
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-TERMCFG-STATUS.
+000720     SELECT SNOWFALL-LOG-FILE ASSIGN TO SNOWLOG
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-SNOWLOG-STATUS.
+000750     SELECT SNOW-CHECKPOINT-FILE ASSIGN TO SNOWCKPT
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000780     SELECT HOLIDAY-CALENDAR-FILE ASSIGN TO HOLIDCAL
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-HOLIDCAL-STATUS.
+000810     SELECT ORNAMENT-PATTERN-FILE ASSIGN TO ORNPATN
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-ORNPATN-STATUS.
+000840
+000850 DATA DIVISION.
+000860 FILE SECTION.
+000870 FD  TERM-CONFIG-FILE.
+000880 01  TERM-CONFIG-RECORD.
+000890     COPY TERMCTL.
+000900
+000910 FD  SNOWFALL-LOG-FILE.
+000920 01  SNOWFALL-LOG-RECORD.
+000930     COPY SNOWLOG.
+000940
+000950 FD  SNOW-CHECKPOINT-FILE.
+000960 01  SNOW-CHECKPOINT-RECORD.
+000970     COPY GROUNDCK.
+000980
+000990 FD  HOLIDAY-CALENDAR-FILE.
+001000 01  HOLIDAY-CALENDAR-RECORD.
+001010     COPY HOLIDCAL.
+001020
+001030 FD  ORNAMENT-PATTERN-FILE.
+001040 01  ORNAMENT-PATTERN-RECORD.
+001050     COPY ORNPATN.
+001060
+001070 WORKING-STORAGE SECTION.
+001080*--------------------------------------------------------------
+001090* SCREEN SIZING CONSTANTS.  MAX-SCREEN-HEIGHT/MAX-OFFSET ARE THE
+001100* PHYSICAL LIMITS THE TABLES AND SCREEN FIELDS ARE BUILT TO.
+001110* SCREEN_HEIGHT AND OFFSET_WS ARE THE ACTIVE, TERMINAL-DEPENDENT
+001120* SIZES WITHIN THOSE LIMITS - LOADED BY 1300-READ-TERM-CONTROL.
+001130* MAX-SNOW-HEIGHT IS ONE LESS THAN MAX-SCREEN-HEIGHT SO THE
+001140* GROUND ROW DRAWN AT SCREEN_HEIGHT + 1 (SEE GROUND_LEFT/
+001150* GROUND_RIGHT BELOW) STILL FALLS ON THE LAST PHYSICAL ROW
+001160* INSTEAD OF RUNNING OFF THE BOTTOM OF THE SCREEN.
+001170*--------------------------------------------------------------
+001180 78  MAX-SCREEN-HEIGHT VALUE 24.
+001190 78  MAX-SNOW-HEIGHT VALUE 23.
+001200 78  MAX-OFFSET VALUE 40.
+001210
+001220 77  SCREEN_HEIGHT                PIC 9(2) COMP VALUE 17.
+001230 77  OFFSET_WS                    PIC 9(2) COMP VALUE 20.
+001240 77  WS-TREE-COL-OFFSET           PIC 9(2) COMP VALUE 20.
+001250 77  WS-RIGHT-COL-OFFSET          PIC 9(2) COMP VALUE 45.
+001260
+001270 77  WS-TERMCFG-STATUS            PIC X(2) VALUE '00'.
+001280     88  TERMCFG-OK               VALUE '00'.
+001290     88  TERMCFG-EOF              VALUE '10'.
+001300
+001310 77  WS-TERM-CLASS-WANTED         PIC X(8) VALUE 'DEFAULT'.
+001320 77  WS-TERM-CLASS-FOUND-SWITCH   PIC X VALUE 'N'.
+001330     88  TERM-CLASS-FOUND         VALUE 'Y'.
+001340
+001350*--------------------------------------------------------------
+001360* SNOWFALL LOG WORK AREAS.  WS-SNOWLOG-STATUS OF '35' MEANS THE
+001370* LOG DOESN'T EXIST YET (FIRST RUN) - OPEN EXTEND CAN'T CREATE IT
+001380* ON THIS PLATFORM SO 1210/5210 FALL BACK TO OPEN OUTPUT.
+001390*--------------------------------------------------------------
+001400 77  WS-SNOWLOG-STATUS            PIC X(2) VALUE '00'.
+001410     88  SNOWLOG-OK               VALUE '00'.
+001420     88  SNOWLOG-NOT-FOUND        VALUE '35'.
+001430
+001440 77  WS-JOB-ID                    PIC X(8) VALUE SPACES.
+001450
+001460*--------------------------------------------------------------
+001470* GROUND ACCUMULATION.  A FLAKE THAT MISSES THE VISIBLE SNOWFIELD
+001480* (Y COMPUTED PAST SCREEN_HEIGHT IN 4010) ADDS TO THE PILE DEPTH
+001490* FOR ITS COLUMN INSTEAD OF BEING THROWN AWAY.  WS-GROUND-LINE IS
+001500* THE SCREEN ROW THE PILE IS DRAWN ON, ONE PAST THE SNOWFIELDS.
+001510* WS-GROUND-CHAR-TABLE TURNS A DEPTH (0-9) INTO A DISPLAY CHAR.
+001520*--------------------------------------------------------------
+001530 78  MAX-GROUND-DEPTH VALUE 9.
+001540
+001550 77  WS-GROUND-LINE               PIC 9(2) COMP.
+001560 77  WS-GROUND-CHAR-TABLE         PIC X(10) VALUE ' .:-=+*#%@'.
+001570
+001580*--------------------------------------------------------------
+001590* ORNAMENT BLINK PATTERN.  LOADED ONCE AT STARTUP FROM THE
+001600* ORNAMENT PATTERN FILE (DD ORNPATN) BY 1700-READ-ORNAMENTS.
+001610* 6000-BLINK-ORNAMENTS STEPS EACH CELL TO THE NEXT COLOR IN ITS
+001620* OP-COLOR-LIST CYCLE EVERY WS-BLINK-INTERVAL SNOW CYCLES, A
+001630* SLOWER, INDEPENDENT CADENCE FROM THE FRAME PACING IN
+001640* WS-POLL-HUNDREDTHS, SO THE ORNAMENTS BLINK WHILE THE SNOW KEEPS
+001650* FALLING AT ITS OWN SPEED.
+001660*--------------------------------------------------------------
+001670 78  MAX-ORNAMENTS VALUE 8.
+001680
+001690 77  WS-ORNPATN-STATUS            PIC X(2) VALUE '00'.
+001700     88  ORNPATN-OK               VALUE '00'.
+001710     88  ORNPATN-EOF              VALUE '10'.
+001720
+001730 77  WS-ORNAMENT-COUNT            PIC 9(2) COMP VALUE ZERO.
+001740 77  WS-ORN-IDX                   PIC 9(2) COMP.
+001750
+001760 01  WS-ORNAMENT-TABLE.
+001770     05  WS-ORNAMENT-ENTRY OCCURS MAX-ORNAMENTS TIMES.
+001780         10  WS-ORN-LINE          PIC 9(2).
+001790         10  WS-ORN-COL           PIC 9(2) COMP.
+001800         10  WS-ORN-CHAR          PIC X(1).
+001810         10  WS-ORN-COLOR-LIST    PIC X(4).
+001820         10  WS-ORN-COLOR-IDX     PIC 9(1) VALUE 1.
+001830         10  WS-ORN-CUR-COLOR     PIC 9(1).
+001840
+001850 77  WS-BLINK-CYCLE-COUNT         PIC 9(2) COMP VALUE ZERO.
+001860 77  WS-BLINK-INTERVAL            PIC 9(2) COMP VALUE 3.
+001870 77  WS-COL-IDX                   PIC 9(2) COMP.
+001880
+001890 77  WS-SIDE-SWITCH               PIC X VALUE 'L'.
+001900     88  SIDE-IS-LEFT             VALUE 'L'.
+001910     88  SIDE-IS-RIGHT            VALUE 'R'.
+001920
+001930 01  WS-GROUND-DEPTH-LEFT.
+001940     05  WS-GROUND-DEPTH-LEFT-ARR PIC 9(02) VALUE ZERO
+001950         OCCURS MAX-OFFSET TIMES.
+001960 01  WS-GROUND-DEPTH-RIGHT.
+001970     05  WS-GROUND-DEPTH-RIGHT-ARR PIC 9(02) VALUE ZERO
+001980         OCCURS MAX-OFFSET TIMES.
+001990
+002000 01  WS-GROUND-DISPLAY-LEFT       PIC X(MAX-OFFSET) VALUE SPACES.
+002010 01  WS-GROUND-DISPLAY-RIGHT      PIC X(MAX-OFFSET) VALUE SPACES.
+002020
+002030 77  WS-CHECKPOINT-STATUS         PIC X(2) VALUE '00'.
+002040     88  CHECKPOINT-OK            VALUE '00'.
+002050     88  CHECKPOINT-NOT-FOUND     VALUE '35'.
+002060
+002070*--------------------------------------------------------------
+002080* HOLIDAY THEME SELECTION.  1600-SELECT-THEME MATCHES TODAY'S DATE
+002090* AGAINST THE HOLIDAY CALENDAR FILE TO PICK WHICH SCREEN GROUP
+002100* 2000-DISPLAY-THEME SHOWS - THE CHRISTMAS TREE, THE HALLOWEEN
+002110* PUMPKIN, OR THE FOURTH OF JULY FIREWORKS.  NO CALENDAR FILE, OR
+002120* NO MATCHING ENTRY, LEAVES THE COMPILED-IN DEFAULT OF THE TREE
+002130* ALONE.
+002140*--------------------------------------------------------------
+002150 77  WS-HOLIDCAL-STATUS           PIC X(2) VALUE '00'.
+002160     88  HOLIDCAL-OK              VALUE '00'.
+002170     88  HOLIDCAL-EOF             VALUE '10'.
+002180
+002190 77  WS-THEME-FOUND-SWITCH        PIC X VALUE 'N'.
+002200     88  THEME-FOUND              VALUE 'Y'.
+002210
+002220 77  WS-THEME-CODE                PIC X(8) VALUE 'TREE'.
+002230     88  THEME-IS-TREE            VALUE 'TREE'.
+002240     88  THEME-IS-PUMPKIN         VALUE 'PUMPKIN '.
+002250     88  THEME-IS-FIREWORK        VALUE 'FIREWORK'.
+002260
+002270 01  WS-TODAY-CCYYMMDD            PIC 9(8) VALUE ZERO.
+002280 01  WS-TODAY-CCYYMMDD-R REDEFINES WS-TODAY-CCYYMMDD.
+002290     05  FILLER                   PIC 9(4).
+002300     05  WS-TODAY-MMDD            PIC 9(4).
+002310
+002320 77  WS-HC-START                  PIC 9(4).
+002330 77  WS-HC-END                    PIC 9(4).
+002340
+002350*--------------------------------------------------------------
+002360* MONOCHROME SCREEN SELECTION.  THE MONO KEYWORD ON THE EXEC PARM
+002370* FORCES THE PLAIN-TEXT SCREEN GROUPS BELOW (NO FOREGROUND-COLOR
+002380* OR HIGHLIGHT CLAUSES) FOR CONSOLES THAT RENDER HIGHLIGHT AS
+002390* REVERSE VIDEO INSTEAD OF COLOR.
+002400*--------------------------------------------------------------
+002410 77  WS-MONO-SWITCH               PIC X VALUE 'N'.
+002420     88  MONO-REQUESTED           VALUE 'Y'.
+002430
+002440 01  SNOWFLAKE_BUFFER.
+002450     05  SNOWFLAKE_BUFFER_ARR PIC X(MAX-OFFSET)
+002460         OCCURS 1 TO MAX-SCREEN-HEIGHT TIMES
+002470         DEPENDING ON SCREEN_HEIGHT.
+002480
+002490 77  X                            PIC 9(2).
+002500 77  Y                            PIC 9(2).
+002510 77  I                            PIC 9(3).
+002520 77  WS-X-SIGNED                  PIC S9(3) COMP.
+002530
+002540*--------------------------------------------------------------
+002550* OPERATOR SHUTDOWN CONTROLS.
+002560*--------------------------------------------------------------
+002570 77  WS-CRT-STATUS                PIC 9(4).
+002580 77  WS-OPERATOR-KEY               PIC X VALUE SPACE.
+002590     88  OPERATOR-QUIT-KEY         VALUE 'Q' 'q'.
+002600     88  OPERATOR-PAUSE-KEY        VALUE 'P' 'p'.
+002610     88  OPERATOR-SPEED-UP-KEY     VALUE '+' '='.
+002620     88  OPERATOR-SLOW-DOWN-KEY    VALUE '-' '_'.
+002630     88  OPERATOR-WIND-LEFT-KEY    VALUE '<' ','.
+002640     88  OPERATOR-WIND-RIGHT-KEY   VALUE '>' '.'.
+002650
+002660 77  WS-SHUTDOWN-SWITCH           PIC X VALUE 'N'.
+002670     88  SHUTDOWN-REQUESTED       VALUE 'Y'.
+002680 77  WS-SHUTDOWN-REASON           PIC X(24) VALUE SPACES.
+002690
+002700 77  WS-SHIFT-END-SWITCH          PIC X VALUE 'N'.
+002710     88  SHIFT-END-SUPPLIED       VALUE 'Y'.
+002720 77  WS-SHIFT-END-TIME            PIC 9(4) VALUE ZERO.
+002730
+002740 01  WS-CURRENT-TIME-FIELDS.
+002750     05  WS-CURRENT-TIME          PIC 9(8).
+002760 01  WS-CURRENT-TIME-R REDEFINES WS-CURRENT-TIME-FIELDS.
+002770     05  WS-CURRENT-HHMM          PIC 9(4).
+002780     05  FILLER                   PIC 9(4).
+002790
+002800*--------------------------------------------------------------
+002810* OPERATOR SNOWFALL CONTROLS.  WS-POLL-HUNDREDTHS PACES THE
+002820* DISPLAY AND IS NUDGED BY THE SPEED KEYS; WS-PAUSE-SWITCH FREEZES
+002830* THE SNOWFALL WHERE IT STANDS; WS-WIND-OFFSET IS ADDED TO EACH
+002840* NEW FLAKE'S COLUMN IN 4010-DROP-ONE-FLAKE TO DRIFT THE SNOWFALL
+002850* LEFT OR RIGHT.
+002860*--------------------------------------------------------------
+002870 77  WS-POLL-HUNDREDTHS           PIC 9(4) VALUE 0100.
+002880 77  WS-MIN-POLL-HUNDREDTHS       PIC 9(4) VALUE 0010.
+002890 77  WS-MAX-POLL-HUNDREDTHS       PIC 9(4) VALUE 0300.
+002900 77  WS-POLL-STEP                 PIC 9(4) VALUE 0010.
+002910
+002920 77  WS-PAUSE-SWITCH              PIC X VALUE 'N'.
+002930     88  SNOWFALL-PAUSED          VALUE 'Y'.
+002940
+002950 77  WS-WIND-OFFSET               PIC S9(2) COMP VALUE ZERO.
+002960 77  WS-MIN-WIND-OFFSET           PIC S9(2) COMP VALUE -10.
+002970 77  WS-MAX-WIND-OFFSET           PIC S9(2) COMP VALUE 10.
+002980
+002990*--------------------------------------------------------------
+003000* PARM PARSING WORK AREAS.
+003010*--------------------------------------------------------------
+003020 01  WS-PARM-WORK                 PIC X(100).
+003030 01  WS-PARM-TOKEN-TABLE.
+003040     05  WS-PARM-TOKEN            PIC X(20) OCCURS 6 TIMES.
+003050 77  WS-TOKEN-IDX                 PIC 9(1).
+003060
+003070*--------------------------------------------------------------
+003080* REPRODUCIBLE-SNOWFALL SEED.  WHEN SEED= COMES IN ON THE EXEC
+003090* PARM, 1500-SEED-RANDOM SEEDS FUNCTION RANDOM WITH IT SO
+003100* 4010-DROP-ONE-FLAKE DRAWS THE SAME SNOWFALL EVERY RUN.
+003110*--------------------------------------------------------------
+003120 77  WS-RANDOM-SEED               PIC 9(5) VALUE ZERO.
+003130 77  WS-SEED-SWITCH               PIC X VALUE 'N'.
+003140     88  SEED-SUPPLIED            VALUE 'Y'.
+003150 77  WS-RANDOM-DISCARD            PIC 9V9(9) COMP.
+003160
+003170 LINKAGE SECTION.
+003180     COPY PARMAREA.
+003190
+003200* The Screen Section acts like a list of instructions for
+003210* how to draw the screen line by line
+003220 SCREEN SECTION.
+003230
+003240 01 TREE BACKGROUND-COLOR 0 HIGHLIGHT .
+003250 02 LINE 1 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6 HIGHLIGHT.
+003260 05 VALUE '           _/^\_' .
+003270 02 LINE 2 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+003280 05 VALUE '         <     >'.
+003290 02 LINE 3 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+003300 05 VALUE '          /.-.\'.
+003310 02 LINE 4 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+003320 05 VALUE '           / \'.
+003330 02 LINE 5 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+003340 05 VALUE '          / '.
+003350 05 VALUE '@' FOREGROUND-COLOR 4.
+003360 05 VALUE ' \'.
+003370 02 LINE 6 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+003380 05 VALUE '         /  v  \' .
+003390 02 LINE 7 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+003400 05 VALUE '        / /   \ \' .
+003410 02 LINE 8 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+003420 05 VALUE '       /  '.
+003430 05 VALUE 'O   o' FOREGROUND-COLOR 4.
+003440 05 VALUE '  \'.
+003450 02 LINE 9 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+003460 05 VALUE '      / /   ^   \ \'.
+003470 02 LINE 10 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+003480 05 VALUE '     /   /     \   \' .
+003490 02 LINE 11 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2 .
+003500 05 VALUE '    /   '.
+003510 05 VALUE 'O' FOREGROUND-COLOR 3.
+003520 05 VALUE '   /   '.
+003530 05 VALUE '*' FOREGROUND-COLOR 6.
+003540 05 VALUE'   \' .
+003550 02 LINE 12 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+003560 05 VALUE '   /  \   \     \    \'.
+003570 02 LINE 13 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+003580 05 VALUE '  /   /    v    \\ '.
+003590 05 VALUE '%' FOREGROUND-COLOR 3.
+003600 05 VALUE '  \'.
+003610 02 LINE 14 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+003620 05 VALUE ' /_____________________\'.
+003630 02 LINE 15 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+003640 05 VALUE '/_______________________\'.
+003650 02 LINE 16 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+003660 05 VALUE '        |      |' .
+003670 02 LINE 17 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+003680 05 VALUE '        |      |'.
+003690 02 LINE 18 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+003700 05 VALUE ' '.
+003710 05 VALUE '[]' FOREGROUND-COLOR 4.
+003720 05 VALUE '  '.
+003730 05 VALUE '[] ' FOREGROUND-COLOR 3.
+003740 05 VALUE '|      |  '.
+003750 05 VALUE '[]' FOREGROUND-COLOR 4.
+003760
+003770* TREE-MONO IS THE SAME SHAPE AS TREE WITH NO COLOR OR HIGHLIGHT
+003780* CLAUSES, FOR CONSOLES THAT RENDER HIGHLIGHT AS REVERSE VIDEO.
+003790* 2000-DISPLAY-THEME SHOWS THIS INSTEAD OF TREE WHEN THE EXEC PARM
+003800* CARRIES THE MONO KEYWORD.
+003810
+003820 01 TREE-MONO.
+003830 02 LINE 1 COL WS-TREE-COL-OFFSET.
+003840 05 VALUE '           _/^\_' .
+003850 02 LINE 2 COL WS-TREE-COL-OFFSET.
+003860 05 VALUE '         <     >'.
+003870 02 LINE 3 COL WS-TREE-COL-OFFSET.
+003880 05 VALUE '          /.-.\'.
+003890 02 LINE 4 COL WS-TREE-COL-OFFSET.
+003900 05 VALUE '           / \'.
+003910 02 LINE 5 COL WS-TREE-COL-OFFSET.
+003920 05 VALUE '          / @ \'.
+003930 02 LINE 6 COL WS-TREE-COL-OFFSET.
+003940 05 VALUE '         /  v  \' .
+003950 02 LINE 7 COL WS-TREE-COL-OFFSET.
+003960 05 VALUE '        / /   \ \' .
+003970 02 LINE 8 COL WS-TREE-COL-OFFSET.
+003980 05 VALUE '       /  O   o  \'.
+003990 02 LINE 9 COL WS-TREE-COL-OFFSET.
+004000 05 VALUE '      / /   ^   \ \'.
+004010 02 LINE 10 COL WS-TREE-COL-OFFSET.
+004020 05 VALUE '     /   /     \   \' .
+004030 02 LINE 11 COL WS-TREE-COL-OFFSET.
+004040 05 VALUE '    /   O   /   *   \' .
+004050 02 LINE 12 COL WS-TREE-COL-OFFSET.
+004060 05 VALUE '   /  \   \     \    \'.
+004070 02 LINE 13 COL WS-TREE-COL-OFFSET.
+004080 05 VALUE '  /   /    v    \\ %  \'.
+004090 02 LINE 14 COL WS-TREE-COL-OFFSET.
+004100 05 VALUE ' /_____________________\'.
+004110 02 LINE 15 COL WS-TREE-COL-OFFSET.
+004120 05 VALUE '/_______________________\'.
+004130 02 LINE 16 COL WS-TREE-COL-OFFSET.
+004140 05 VALUE '        |      |' .
+004150 02 LINE 17 COL WS-TREE-COL-OFFSET.
+004160 05 VALUE '        |      |'.
+004170 02 LINE 18 COL WS-TREE-COL-OFFSET.
+004180 05 VALUE ' []  [] |      |  []'.
+004190
+004200* The snowflake buffers just exist so COBOL will know where
+004210* and how to draw the snowflakes.
+004220
+004230 01 SNOWFLAKES_LEFT BACKGROUND-COLOR 0
+004240     HIGHLIGHT FOREGROUND-COLOR 7.
+004250 05 LINE  1 PIC X(MAX-OFFSET).
+004260 05 LINE  2 PIC X(MAX-OFFSET).
+004270 05 LINE  3 PIC X(MAX-OFFSET).
+004280 05 LINE  4 PIC X(MAX-OFFSET).
+004290 05 LINE  5 PIC X(MAX-OFFSET).
+004300 05 LINE  6 PIC X(MAX-OFFSET).
+004310 05 LINE  7 PIC X(MAX-OFFSET).
+004320 05 LINE  8 PIC X(MAX-OFFSET).
+004330 05 LINE  9 PIC X(MAX-OFFSET).
+004340 05 LINE 10 PIC X(MAX-OFFSET).
+004350 05 LINE 11 PIC X(MAX-OFFSET).
+004360 05 LINE 12 PIC X(MAX-OFFSET).
+004370 05 LINE 13 PIC X(MAX-OFFSET).
+004380 05 LINE 14 PIC X(MAX-OFFSET).
+004390 05 LINE 15 PIC X(MAX-OFFSET).
+004400 05 LINE 16 PIC X(MAX-OFFSET).
+004410 05 LINE 17 PIC X(MAX-OFFSET).
+004420 05 LINE 18 PIC X(MAX-OFFSET).
+004430 05 LINE 19 PIC X(MAX-OFFSET).
+004440 05 LINE 20 PIC X(MAX-OFFSET).
+004450 05 LINE 21 PIC X(MAX-OFFSET).
+004460 05 LINE 22 PIC X(MAX-OFFSET).
+004470 05 LINE 23 PIC X(MAX-OFFSET).
+004480 05 LINE 24 PIC X(MAX-OFFSET).
+004490
+004500 01 SNOWFLAKES_RIGHT BACKGROUND-COLOR 0
+004510     HIGHLIGHT FOREGROUND-COLOR 7.
+004520 05 LINE  1 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004530 05 LINE  2 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004540 05 LINE  3 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004550 05 LINE  4 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004560 05 LINE  5 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004570 05 LINE  6 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004580 05 LINE  7 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004590 05 LINE  8 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004600 05 LINE  9 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004610 05 LINE 10 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004620 05 LINE 11 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004630 05 LINE 12 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004640 05 LINE 13 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004650 05 LINE 14 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004660 05 LINE 15 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004670 05 LINE 16 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004680 05 LINE 17 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004690 05 LINE 18 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004700 05 LINE 19 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004710 05 LINE 20 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004720 05 LINE 21 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004730 05 LINE 22 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004740 05 LINE 23 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004750 05 LINE 24 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004760
+004770* GROUND_LEFT/GROUND_RIGHT DRAW THE ACCUMULATED SNOW PILE ONE ROW
+004780* BELOW THE SNOWFIELDS (WS-GROUND-LINE = SCREEN_HEIGHT + 1).
+004790 01 GROUND_LEFT BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+004800 05 LINE WS-GROUND-LINE PIC X(MAX-OFFSET).
+004810
+004820 01 GROUND_RIGHT BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+004830 05 LINE WS-GROUND-LINE COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+004840
+004850* SNOWFLAKES_LEFT_MONO/SNOWFLAKES_RIGHT_MONO AND
+004860* GROUND_LEFT_MONO/GROUND_RIGHT_MONO ARE THE SAME LAYOUTS AS
+004870* ABOVE WITH NO COLOR OR HIGHLIGHT CLAUSES, DISPLAYED INSTEAD OF
+004880* THE COLOR VERSIONS WHEN MONO-REQUESTED.
+004890
+004900 01 SNOWFLAKES_LEFT_MONO.
+004910 05 LINE  1 PIC X(MAX-OFFSET).
+004920 05 LINE  2 PIC X(MAX-OFFSET).
+004930 05 LINE  3 PIC X(MAX-OFFSET).
+004940 05 LINE  4 PIC X(MAX-OFFSET).
+004950 05 LINE  5 PIC X(MAX-OFFSET).
+004960 05 LINE  6 PIC X(MAX-OFFSET).
+004970 05 LINE  7 PIC X(MAX-OFFSET).
+004980 05 LINE  8 PIC X(MAX-OFFSET).
+004990 05 LINE  9 PIC X(MAX-OFFSET).
+005000 05 LINE 10 PIC X(MAX-OFFSET).
+005010 05 LINE 11 PIC X(MAX-OFFSET).
+005020 05 LINE 12 PIC X(MAX-OFFSET).
+005030 05 LINE 13 PIC X(MAX-OFFSET).
+005040 05 LINE 14 PIC X(MAX-OFFSET).
+005050 05 LINE 15 PIC X(MAX-OFFSET).
+005060 05 LINE 16 PIC X(MAX-OFFSET).
+005070 05 LINE 17 PIC X(MAX-OFFSET).
+005080 05 LINE 18 PIC X(MAX-OFFSET).
+005090 05 LINE 19 PIC X(MAX-OFFSET).
+005100 05 LINE 20 PIC X(MAX-OFFSET).
+005110 05 LINE 21 PIC X(MAX-OFFSET).
+005120 05 LINE 22 PIC X(MAX-OFFSET).
+005130 05 LINE 23 PIC X(MAX-OFFSET).
+005140 05 LINE 24 PIC X(MAX-OFFSET).
+005150
+005160 01 SNOWFLAKES_RIGHT_MONO.
+005170 05 LINE  1 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005180 05 LINE  2 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005190 05 LINE  3 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005200 05 LINE  4 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005210 05 LINE  5 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005220 05 LINE  6 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005230 05 LINE  7 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005240 05 LINE  8 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005250 05 LINE  9 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005260 05 LINE 10 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005270 05 LINE 11 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005280 05 LINE 12 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005290 05 LINE 13 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005300 05 LINE 14 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005310 05 LINE 15 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005320 05 LINE 16 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005330 05 LINE 17 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005340 05 LINE 18 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005350 05 LINE 19 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005360 05 LINE 20 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005370 05 LINE 21 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005380 05 LINE 22 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005390 05 LINE 23 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005400 05 LINE 24 COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005410
+005420 01 GROUND_LEFT_MONO.
+005430 05 LINE WS-GROUND-LINE PIC X(MAX-OFFSET).
+005440
+005450 01 GROUND_RIGHT_MONO.
+005460 05 LINE WS-GROUND-LINE COL WS-RIGHT-COL-OFFSET PIC X(MAX-OFFSET).
+005470
+005480* PUMPKIN AND FIREWORKS ARE ALTERNATE SEASONAL SCREEN GROUPS,
+005490* BUILT WITH THE SAME COL OFFSET/HIGHLIGHT/FOREGROUND-COLOR
+005500* STRUCTURE AS TREE ABOVE.  2000-DISPLAY-THEME PICKS WHICHEVER ONE
+005510* 1600-SELECT-THEME MATCHED AGAINST THE HOLIDAY CALENDAR.
+005520
+005530 01 PUMPKIN BACKGROUND-COLOR 0 HIGHLIGHT.
+005540 02 LINE 1 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2 HIGHLIGHT.
+005550 05 VALUE '            /\'.
+005560 02 LINE 2 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+005570 05 VALUE '           |  |'.
+005580 02 LINE 3 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+005590 05 VALUE '        .--------.'.
+005600 02 LINE 4 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+005610 05 VALUE '      /            \'.
+005620 02 LINE 5 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+005630 05 VALUE '     /   '.
+005640 05 VALUE 'O' FOREGROUND-COLOR 0.
+005650 05 VALUE '     '.
+005660 05 VALUE 'O' FOREGROUND-COLOR 0.
+005670 05 VALUE '   \'.
+005680 02 LINE 6 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+005690 05 VALUE '    |                |'.
+005700 02 LINE 7 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+005710 05 VALUE '    |      '.
+005720 05 VALUE '^' FOREGROUND-COLOR 0.
+005730 05 VALUE '       |'.
+005740 02 LINE 8 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+005750 05 VALUE '     \   '.
+005760 05 VALUE '\____/' FOREGROUND-COLOR 0.
+005770 05 VALUE '   /'.
+005780 02 LINE 9 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+005790 05 VALUE '      \            /'.
+005800 02 LINE 10 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+005810 05 VALUE '        --------'.
+005820 02 LINE 11 COL WS-TREE-COL-OFFSET.
+005830 05 VALUE ' '.
+005840 02 LINE 12 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 3 HIGHLIGHT.
+005850 05 VALUE '        HAPPY'.
+005860 02 LINE 13 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 3 HIGHLIGHT.
+005870 05 VALUE '      HALLOWEEN'.
+005880 02 LINE 14 COL WS-TREE-COL-OFFSET.
+005890 05 VALUE ' '.
+005900 02 LINE 15 COL WS-TREE-COL-OFFSET.
+005910 05 VALUE ' '.
+005920 02 LINE 16 COL WS-TREE-COL-OFFSET.
+005930 05 VALUE ' '.
+005940 02 LINE 17 COL WS-TREE-COL-OFFSET.
+005950 05 VALUE ' '.
+005960 02 LINE 18 COL WS-TREE-COL-OFFSET.
+005970 05 VALUE ' '.
+005980
+005990* PUMPKIN-MONO IS THE SAME SHAPE AS PUMPKIN WITH NO COLOR OR
+006000* HIGHLIGHT CLAUSES.
+006010
+006020 01 PUMPKIN-MONO.
+006030 02 LINE 1 COL WS-TREE-COL-OFFSET.
+006040 05 VALUE '            /\'.
+006050 02 LINE 2 COL WS-TREE-COL-OFFSET.
+006060 05 VALUE '           |  |'.
+006070 02 LINE 3 COL WS-TREE-COL-OFFSET.
+006080 05 VALUE '        .--------.'.
+006090 02 LINE 4 COL WS-TREE-COL-OFFSET.
+006100 05 VALUE '      /            \'.
+006110 02 LINE 5 COL WS-TREE-COL-OFFSET.
+006120 05 VALUE '     /   O     O   \'.
+006130 02 LINE 6 COL WS-TREE-COL-OFFSET.
+006140 05 VALUE '    |                |'.
+006150 02 LINE 7 COL WS-TREE-COL-OFFSET.
+006160 05 VALUE '    |      ^       |'.
+006170 02 LINE 8 COL WS-TREE-COL-OFFSET.
+006180 05 VALUE '     \   \____/   /'.
+006190 02 LINE 9 COL WS-TREE-COL-OFFSET.
+006200 05 VALUE '      \            /'.
+006210 02 LINE 10 COL WS-TREE-COL-OFFSET.
+006220 05 VALUE '        --------'.
+006230 02 LINE 11 COL WS-TREE-COL-OFFSET.
+006240 05 VALUE ' '.
+006250 02 LINE 12 COL WS-TREE-COL-OFFSET.
+006260 05 VALUE '        HAPPY'.
+006270 02 LINE 13 COL WS-TREE-COL-OFFSET.
+006280 05 VALUE '      HALLOWEEN'.
+006290 02 LINE 14 COL WS-TREE-COL-OFFSET.
+006300 05 VALUE ' '.
+006310 02 LINE 15 COL WS-TREE-COL-OFFSET.
+006320 05 VALUE ' '.
+006330 02 LINE 16 COL WS-TREE-COL-OFFSET.
+006340 05 VALUE ' '.
+006350 02 LINE 17 COL WS-TREE-COL-OFFSET.
+006360 05 VALUE ' '.
+006370 02 LINE 18 COL WS-TREE-COL-OFFSET.
+006380 05 VALUE ' '.
+006390
+006400 01 FIREWORKS BACKGROUND-COLOR 0 HIGHLIGHT.
+006410 02 LINE 1 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 4 HIGHLIGHT.
+006420 05 VALUE '         *'.
+006430 02 LINE 2 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 3.
+006440 05 VALUE '      *  '.
+006450 05 VALUE '*' FOREGROUND-COLOR 6 HIGHLIGHT.
+006460 05 VALUE '  *'.
+006470 02 LINE 3 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+006480 05 VALUE '    *   .   *'.
+006490 02 LINE 4 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 4.
+006500 05 VALUE '  *    '.
+006510 05 VALUE '*' FOREGROUND-COLOR 2 HIGHLIGHT.
+006520 05 VALUE '    *'.
+006530 02 LINE 5 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 3.
+006540 05 VALUE '    .   *   .'.
+006550 02 LINE 6 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 2.
+006560 05 VALUE '       *'.
+006570 02 LINE 7 COL WS-TREE-COL-OFFSET.
+006580 05 VALUE ' '.
+006590 02 LINE 8 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 4 HIGHLIGHT.
+006600 05 VALUE '            *'.
+006610 02 LINE 9 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 6.
+006620 05 VALUE '         *  *  *'.
+006630 02 LINE 10 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 3.
+006640 05 VALUE '       *   .   *'.
+006650 02 LINE 11 COL WS-TREE-COL-OFFSET.
+006660 05 VALUE ' '.
+006670 02 LINE 12 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 4 HIGHLIGHT.
+006680 05 VALUE '        HAPPY'.
+006690 02 LINE 13 COL WS-TREE-COL-OFFSET FOREGROUND-COLOR 4 HIGHLIGHT.
+006700 05 VALUE '      FOURTH OF JULY'.
+006710 02 LINE 14 COL WS-TREE-COL-OFFSET.
+006720 05 VALUE ' '.
+006730 02 LINE 15 COL WS-TREE-COL-OFFSET.
+006740 05 VALUE ' '.
+006750 02 LINE 16 COL WS-TREE-COL-OFFSET.
+006760 05 VALUE ' '.
+006770 02 LINE 17 COL WS-TREE-COL-OFFSET.
+006780 05 VALUE ' '.
+006790 02 LINE 18 COL WS-TREE-COL-OFFSET.
+006800 05 VALUE ' '.
+006810
+006820* FIREWORKS-MONO IS THE SAME SHAPE AS FIREWORKS WITH NO COLOR OR
+006830* HIGHLIGHT CLAUSES.
+006840
+006850 01 FIREWORKS-MONO.
+006860 02 LINE 1 COL WS-TREE-COL-OFFSET.
+006870 05 VALUE '         *'.
+006880 02 LINE 2 COL WS-TREE-COL-OFFSET.
+006890 05 VALUE '      *  *  *'.
+006900 02 LINE 3 COL WS-TREE-COL-OFFSET.
+006910 05 VALUE '    *   .   *'.
+006920 02 LINE 4 COL WS-TREE-COL-OFFSET.
+006930 05 VALUE '  *    *    *'.
+006940 02 LINE 5 COL WS-TREE-COL-OFFSET.
+006950 05 VALUE '    .   *   .'.
+006960 02 LINE 6 COL WS-TREE-COL-OFFSET.
+006970 05 VALUE '       *'.
+006980 02 LINE 7 COL WS-TREE-COL-OFFSET.
+006990 05 VALUE ' '.
+007000 02 LINE 8 COL WS-TREE-COL-OFFSET.
+007010 05 VALUE '            *'.
+007020 02 LINE 9 COL WS-TREE-COL-OFFSET.
+007030 05 VALUE '         *  *  *'.
+007040 02 LINE 10 COL WS-TREE-COL-OFFSET.
+007050 05 VALUE '       *   .   *'.
+007060 02 LINE 11 COL WS-TREE-COL-OFFSET.
+007070 05 VALUE ' '.
+007080 02 LINE 12 COL WS-TREE-COL-OFFSET.
+007090 05 VALUE '        HAPPY'.
+007100 02 LINE 13 COL WS-TREE-COL-OFFSET.
+007110 05 VALUE '      FOURTH OF JULY'.
+007120 02 LINE 14 COL WS-TREE-COL-OFFSET.
+007130 05 VALUE ' '.
+007140 02 LINE 15 COL WS-TREE-COL-OFFSET.
+007150 05 VALUE ' '.
+007160 02 LINE 16 COL WS-TREE-COL-OFFSET.
+007170 05 VALUE ' '.
+007180 02 LINE 17 COL WS-TREE-COL-OFFSET.
+007190 05 VALUE ' '.
+007200 02 LINE 18 COL WS-TREE-COL-OFFSET.
+007210 05 VALUE ' '.
+007220
+007230* ORNAMENT-CELLS RE-DRAWS JUST THE TREE'S ORNAMENT CHARACTERS ON
+007240* TOP OF THE ALREADY-DISPLAYED TREE, ONE SCREEN ITEM PER ROW OF
+007250* WS-ORNAMENT-TABLE, SO 6000-BLINK-ORNAMENTS CAN CYCLE EACH ONE'S
+007260* COLOR WITHOUT REDRAWING THE WHOLE TREE.  ONLY THE FIRST
+007270* WS-ORNAMENT-COUNT CELLS ARE EVER DISPLAYED.
+007280
+007290 01 ORNAMENT-CELLS BACKGROUND-COLOR 0.
+007300 02 ORN-1 LINE WS-ORN-LINE(1) COL WS-ORN-COL(1)
+007310     FOREGROUND-COLOR WS-ORN-CUR-COLOR(1) PIC X(1).
+007320 02 ORN-2 LINE WS-ORN-LINE(2) COL WS-ORN-COL(2)
+007330     FOREGROUND-COLOR WS-ORN-CUR-COLOR(2) PIC X(1).
+007340 02 ORN-3 LINE WS-ORN-LINE(3) COL WS-ORN-COL(3)
+007350     FOREGROUND-COLOR WS-ORN-CUR-COLOR(3) PIC X(1).
+007360 02 ORN-4 LINE WS-ORN-LINE(4) COL WS-ORN-COL(4)
+007370     FOREGROUND-COLOR WS-ORN-CUR-COLOR(4) PIC X(1).
+007380 02 ORN-5 LINE WS-ORN-LINE(5) COL WS-ORN-COL(5)
+007390     FOREGROUND-COLOR WS-ORN-CUR-COLOR(5) PIC X(1).
+007400 02 ORN-6 LINE WS-ORN-LINE(6) COL WS-ORN-COL(6)
+007410     FOREGROUND-COLOR WS-ORN-CUR-COLOR(6) PIC X(1).
+007420 02 ORN-7 LINE WS-ORN-LINE(7) COL WS-ORN-COL(7)
+007430     FOREGROUND-COLOR WS-ORN-CUR-COLOR(7) PIC X(1).
+007440 02 ORN-8 LINE WS-ORN-LINE(8) COL WS-ORN-COL(8)
+007450     FOREGROUND-COLOR WS-ORN-CUR-COLOR(8) PIC X(1).
+007460
+007470 PROCEDURE DIVISION USING LS-PARM-AREA.
+007480*================================================================
+007490* 0000-MAINLINE - TOP LEVEL FLOW.  INITIALIZE, DRAW THE SEASONAL
+007500* SCREEN, RUN THE SNOW LOOP UNTIL THE OPERATOR OR THE SHIFT-END
+007510* TIME SAYS TO STOP, CLEAN UP AND FALL THROUGH TO STOP RUN.
+007520*================================================================
+007530 0000-MAINLINE.
+007540     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007550     PERFORM 2000-DISPLAY-THEME THRU 2000-EXIT
+007560     PERFORM 3000-SNOW-LOOP THRU 3000-EXIT
+007570     PERFORM 5000-TERMINATE THRU 5000-EXIT
+007580     STOP RUN.
+007590
+007600*----------------------------------------------------------------
+007610* 1000-INITIALIZE - PICK UP THE EXEC PARM, IF ANY.
+007620*----------------------------------------------------------------
+007630 1000-INITIALIZE.
+007640     PERFORM 1100-PARSE-PARM THRU 1100-EXIT
+007650     PERFORM 1300-READ-TERM-CONTROL THRU 1300-EXIT
+007660     PERFORM 1500-SEED-RANDOM THRU 1500-EXIT
+007670     PERFORM 1600-SELECT-THEME THRU 1600-EXIT
+007680     PERFORM 1700-READ-ORNAMENTS THRU 1700-EXIT
+007690     COMPUTE WS-GROUND-LINE = SCREEN_HEIGHT + 1
+007700     IF WS-JOB-ID = SPACES
+007710         MOVE WS-TERM-CLASS-WANTED TO WS-JOB-ID
+007720     END-IF
+007730     PERFORM 1200-WRITE-LOG-START THRU 1200-EXIT
+007740     PERFORM 1400-READ-CHECKPOINT THRU 1400-EXIT.
+007750 1000-EXIT.
+007760     EXIT.
+007770
+007780 1100-PARSE-PARM.
+007790     MOVE SPACES TO WS-PARM-WORK
+007800     MOVE SPACES TO WS-PARM-TOKEN-TABLE
+007810     IF LS-PARM-LENGTH > ZERO
+007820         MOVE LS-PARM-TEXT(1:LS-PARM-LENGTH) TO WS-PARM-WORK
+007830         UNSTRING WS-PARM-WORK DELIMITED BY ALL SPACE
+007840             INTO WS-PARM-TOKEN(1) WS-PARM-TOKEN(2)
+007850                  WS-PARM-TOKEN(3) WS-PARM-TOKEN(4)
+007860                  WS-PARM-TOKEN(5) WS-PARM-TOKEN(6)
+007870         END-UNSTRING
+007880         PERFORM 1110-EVAL-TOKEN THRU 1110-EXIT
+007890             VARYING WS-TOKEN-IDX FROM 1 BY 1
+007900             UNTIL WS-TOKEN-IDX > 6
+007910     END-IF.
+007920 1100-EXIT.
+007930     EXIT.
+007940
+007950 1110-EVAL-TOKEN.
+007960     IF WS-PARM-TOKEN(WS-TOKEN-IDX)(1:9) = 'SHIFTEND='
+007970         MOVE WS-PARM-TOKEN(WS-TOKEN-IDX)(10:4)
+007980             TO WS-SHIFT-END-TIME
+007990         SET SHIFT-END-SUPPLIED TO TRUE
+008000     END-IF
+008010     IF WS-PARM-TOKEN(WS-TOKEN-IDX)(1:5) = 'TERM='
+008020         MOVE WS-PARM-TOKEN(WS-TOKEN-IDX)(6:8)
+008030             TO WS-TERM-CLASS-WANTED
+008040     END-IF
+008050     IF WS-PARM-TOKEN(WS-TOKEN-IDX)(1:6) = 'JOBID='
+008060         MOVE WS-PARM-TOKEN(WS-TOKEN-IDX)(7:8)
+008070             TO WS-JOB-ID
+008080     END-IF
+008090     IF WS-PARM-TOKEN(WS-TOKEN-IDX)(1:5) = 'SEED='
+008100         MOVE WS-PARM-TOKEN(WS-TOKEN-IDX)(6:5)
+008110             TO WS-RANDOM-SEED
+008120         SET SEED-SUPPLIED TO TRUE
+008130     END-IF
+008140     IF WS-PARM-TOKEN(WS-TOKEN-IDX)(1:4) = 'MONO'
+008150         SET MONO-REQUESTED TO TRUE
+008160     END-IF.
+008170 1110-EXIT.
+008180     EXIT.
+008190
+008200*----------------------------------------------------------------
+008210* 1200-WRITE-LOG-START - OPEN THE SNOWFALL LOG (CREATING IT ON
+008220* THE VERY FIRST RUN) AND WRITE A START EVENT FOR THIS JOB ID.
+008230*----------------------------------------------------------------
+008240 1200-WRITE-LOG-START.
+008250     PERFORM 1210-OPEN-LOG-FOR-EXTEND THRU 1210-EXIT
+008260     IF NOT SNOWLOG-OK
+008270         GO TO 1200-EXIT
+008280     END-IF
+008290     MOVE 'START' TO LOG-EVENT-TYPE OF SNOWFALL-LOG-RECORD
+008300     MOVE SPACES  TO LOG-STOP-REASON OF SNOWFALL-LOG-RECORD
+008310     IF SEED-SUPPLIED
+008320         MOVE 'SEED='
+008330             TO LOG-STOP-REASON OF SNOWFALL-LOG-RECORD (1:5)
+008340         MOVE WS-RANDOM-SEED
+008350             TO LOG-STOP-REASON OF SNOWFALL-LOG-RECORD (6:5)
+008360     END-IF
+008370     PERFORM 1220-STAMP-AND-WRITE-LOG THRU 1220-EXIT
+008380     CLOSE SNOWFALL-LOG-FILE.
+008390 1200-EXIT.
+008400     EXIT.
+008410
+008420 1210-OPEN-LOG-FOR-EXTEND.
+008430     OPEN EXTEND SNOWFALL-LOG-FILE
+008440     IF SNOWLOG-NOT-FOUND
+008450         OPEN OUTPUT SNOWFALL-LOG-FILE
+008460     END-IF.
+008470 1210-EXIT.
+008480     EXIT.
+008490
+008500 1220-STAMP-AND-WRITE-LOG.
+008510     MOVE WS-JOB-ID TO LOG-JOB-ID OF SNOWFALL-LOG-RECORD
+008520     MOVE SPACE TO LOG-FILL1 OF SNOWFALL-LOG-RECORD
+008530     MOVE SPACE TO LOG-FILL2 OF SNOWFALL-LOG-RECORD
+008540     MOVE SPACE TO LOG-FILL3 OF SNOWFALL-LOG-RECORD
+008550     MOVE SPACE TO LOG-FILL4 OF SNOWFALL-LOG-RECORD
+008560     ACCEPT LOG-EVENT-DATE OF SNOWFALL-LOG-RECORD
+008570         FROM DATE YYYYMMDD
+008580     ACCEPT LOG-EVENT-TIME OF SNOWFALL-LOG-RECORD
+008590         FROM TIME
+008600     WRITE SNOWFALL-LOG-RECORD.
+008610 1220-EXIT.
+008620     EXIT.
+008630
+008640*----------------------------------------------------------------
+008650* 1300-READ-TERM-CONTROL - LOOK UP THE TERMINAL CLASS FROM THE
+008660* PARM (OR "DEFAULT") IN THE TERMINAL CONTROL FILE AND SIZE THE
+008670* TREE/SNOWFIELDS FOR IT.  IF THE FILE OR THE CLASS ISN'T FOUND
+008680* THE COMPILED-IN 3270 DEFAULTS ABOVE ARE LEFT ALONE.
+008690*----------------------------------------------------------------
+008700 1300-READ-TERM-CONTROL.
+008710     OPEN INPUT TERM-CONFIG-FILE
+008720     IF NOT TERMCFG-OK
+008730         GO TO 1300-EXIT
+008740     END-IF
+008750     PERFORM 1310-FIND-TERM-CLASS THRU 1310-EXIT
+008760         UNTIL TERMCFG-EOF OR TERM-CLASS-FOUND
+008770     CLOSE TERM-CONFIG-FILE.
+008780 1300-EXIT.
+008790     EXIT.
+008800
+008810 1310-FIND-TERM-CLASS.
+008820     READ TERM-CONFIG-FILE
+008830         AT END
+008840             MOVE '10' TO WS-TERMCFG-STATUS
+008850             GO TO 1310-EXIT
+008860     END-READ
+008870     IF TERM-CLASS-CODE OF TERM-CONFIG-RECORD
+008880             = WS-TERM-CLASS-WANTED
+008890         MOVE TERM-SCREEN-HEIGHT     OF TERM-CONFIG-RECORD
+008900             TO SCREEN_HEIGHT
+008910         MOVE TERM-SNOW-WIDTH        OF TERM-CONFIG-RECORD
+008920             TO OFFSET_WS
+008930         MOVE TERM-TREE-COL-OFFSET   OF TERM-CONFIG-RECORD
+008940             TO WS-TREE-COL-OFFSET
+008950         MOVE TERM-RIGHT-COL-OFFSET  OF TERM-CONFIG-RECORD
+008960             TO WS-RIGHT-COL-OFFSET
+008970         IF SCREEN_HEIGHT > MAX-SNOW-HEIGHT
+008980             MOVE MAX-SNOW-HEIGHT TO SCREEN_HEIGHT
+008990         END-IF
+009000         IF OFFSET_WS > MAX-OFFSET
+009010             MOVE MAX-OFFSET TO OFFSET_WS
+009020         END-IF
+009030         SET TERM-CLASS-FOUND TO TRUE
+009040     END-IF.
+009050 1310-EXIT.
+009060     EXIT.
+009070
+009080*----------------------------------------------------------------
+009090* 1400-READ-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR RUN EXISTS,
+009100* LOAD ITS GROUND PILE DEPTHS SO A BOUNCED JOB RESUMES WITH THE
+009110* SNOW IT HAD.  NO CHECKPOINT MEANS A FRESH RUN - LEAVE THE
+009120* COMPILED-IN ZERO DEPTHS ALONE.
+009130*----------------------------------------------------------------
+009140 1400-READ-CHECKPOINT.
+009150     OPEN INPUT SNOW-CHECKPOINT-FILE
+009160     IF NOT CHECKPOINT-OK
+009170         GO TO 1400-EXIT
+009180     END-IF
+009190     READ SNOW-CHECKPOINT-FILE
+009200         AT END
+009210             CLOSE SNOW-CHECKPOINT-FILE
+009220             GO TO 1400-EXIT
+009230     END-READ
+009240     MOVE GC-LEFT-GROUND OF SNOW-CHECKPOINT-RECORD
+009250         TO WS-GROUND-DEPTH-LEFT
+009260     MOVE GC-RIGHT-GROUND OF SNOW-CHECKPOINT-RECORD
+009270         TO WS-GROUND-DEPTH-RIGHT
+009280     CLOSE SNOW-CHECKPOINT-FILE.
+009290 1400-EXIT.
+009300     EXIT.
+009310
+009320*----------------------------------------------------------------
+009330* 1500-SEED-RANDOM - IF SEED= CAME IN ON THE EXEC PARM, SEED
+009340* FUNCTION RANDOM WITH IT SO 4010-DROP-ONE-FLAKE DRAWS THE SAME
+009350* SNOWFALL PATTERN EVERY RUN, AND ECHO THE SEED THAT WAS USED SO
+009360* SOMEONE CAN TYPE IT BACK IN TO REPRODUCE THE SAME SCREEN. WITH
+009370* NO SEED= THE GENERATOR IS LEFT ALONE, AS BEFORE.
+009380*----------------------------------------------------------------
+009390 1500-SEED-RANDOM.
+009400     IF SEED-SUPPLIED
+009410         COMPUTE WS-RANDOM-DISCARD =
+009420             FUNCTION RANDOM(WS-RANDOM-SEED)
+009430         DISPLAY 'SNOWFALL SEED=' WS-RANDOM-SEED
+009440     END-IF.
+009450 1500-EXIT.
+009460     EXIT.
+009470
+009480*----------------------------------------------------------------
+009490* 1600-SELECT-THEME - MATCH TODAY'S DATE AGAINST THE HOLIDAY
+009500* CALENDAR FILE TO PICK THE SEASONAL SCREEN GROUP.  NO CALENDAR
+009510* FILE, OR NO ENTRY COVERING TODAY, LEAVES THE COMPILED-IN DEFAULT
+009520* OF THE CHRISTMAS TREE ALONE.
+009530*----------------------------------------------------------------
+009540 1600-SELECT-THEME.
+009550     ACCEPT WS-TODAY-CCYYMMDD FROM DATE YYYYMMDD
+009560     OPEN INPUT HOLIDAY-CALENDAR-FILE
+009570     IF NOT HOLIDCAL-OK
+009580         GO TO 1600-EXIT
+009590     END-IF
+009600     PERFORM 1610-FIND-THEME THRU 1610-EXIT
+009610         UNTIL HOLIDCAL-EOF OR THEME-FOUND
+009620     CLOSE HOLIDAY-CALENDAR-FILE.
+009630 1600-EXIT.
+009640     EXIT.
+009650
+009660 1610-FIND-THEME.
+009670     READ HOLIDAY-CALENDAR-FILE
+009680         AT END
+009690             MOVE '10' TO WS-HOLIDCAL-STATUS
+009700             GO TO 1610-EXIT
+009710     END-READ
+009720     MOVE HC-START-MMDD OF HOLIDAY-CALENDAR-RECORD TO WS-HC-START
+009730     MOVE HC-END-MMDD   OF HOLIDAY-CALENDAR-RECORD TO WS-HC-END
+009740     IF WS-HC-START <= WS-HC-END
+009750         IF WS-TODAY-MMDD >= WS-HC-START
+009760                 AND WS-TODAY-MMDD <= WS-HC-END
+009770             MOVE HC-THEME-CODE OF HOLIDAY-CALENDAR-RECORD
+009780                 TO WS-THEME-CODE
+009790             SET THEME-FOUND TO TRUE
+009800         END-IF
+009810     ELSE
+009820         IF WS-TODAY-MMDD >= WS-HC-START
+009830                 OR WS-TODAY-MMDD <= WS-HC-END
+009840             MOVE HC-THEME-CODE OF HOLIDAY-CALENDAR-RECORD
+009850                 TO WS-THEME-CODE
+009860             SET THEME-FOUND TO TRUE
+009870         END-IF
+009880     END-IF.
+009890 1610-EXIT.
+009900     EXIT.
+009910
+009920*----------------------------------------------------------------
+009930* 1700-READ-ORNAMENTS - LOAD THE ORNAMENT PATTERN FILE INTO
+009940* WS-ORNAMENT-TABLE.  NO FILE, OR MORE ROWS THAN MAX-ORNAMENTS,
+009950* LEAVES THE TREE'S ORNAMENTS STATIC INSTEAD OF ABENDING - THE
+009960* EXTRA ROWS ARE SIMPLY NEVER READ.
+009970*----------------------------------------------------------------
+009980 1700-READ-ORNAMENTS.
+009990     OPEN INPUT ORNAMENT-PATTERN-FILE
+010000     IF NOT ORNPATN-OK
+010010         GO TO 1700-EXIT
+010020     END-IF
+010030     PERFORM 1710-LOAD-ONE-ORNAMENT THRU 1710-EXIT
+010040         UNTIL ORNPATN-EOF OR WS-ORNAMENT-COUNT >= MAX-ORNAMENTS
+010050     CLOSE ORNAMENT-PATTERN-FILE.
+010060 1700-EXIT.
+010070     EXIT.
+010080
+010090 1710-LOAD-ONE-ORNAMENT.
+010100     READ ORNAMENT-PATTERN-FILE
+010110         AT END
+010120             MOVE '10' TO WS-ORNPATN-STATUS
+010130             GO TO 1710-EXIT
+010140     END-READ
+010150     ADD 1 TO WS-ORNAMENT-COUNT
+010160     MOVE OP-LINE-NUM OF ORNAMENT-PATTERN-RECORD
+010170         TO WS-ORN-LINE(WS-ORNAMENT-COUNT)
+010180     COMPUTE WS-ORN-COL(WS-ORNAMENT-COUNT) =
+010190         WS-TREE-COL-OFFSET
+010200             + OP-COL-OFFSET OF ORNAMENT-PATTERN-RECORD
+010210     MOVE OP-CHAR OF ORNAMENT-PATTERN-RECORD
+010220         TO WS-ORN-CHAR(WS-ORNAMENT-COUNT)
+010230     MOVE OP-COLOR-LIST OF ORNAMENT-PATTERN-RECORD
+010240         TO WS-ORN-COLOR-LIST(WS-ORNAMENT-COUNT)
+010250     MOVE WS-ORN-COLOR-LIST(WS-ORNAMENT-COUNT)(1:1)
+010260         TO WS-ORN-CUR-COLOR(WS-ORNAMENT-COUNT).
+010270 1710-EXIT.
+010280     EXIT.
+010290
+010300*----------------------------------------------------------------
+010310* 2000-DISPLAY-THEME - DISPLAY WHICHEVER SEASONAL SCREEN GROUP
+010320* 1600-SELECT-THEME MATCHED.  DEFAULTS TO THE TREE.
+010330* MONO-REQUESTED SWITCHES TO THE PLAIN-TEXT VERSION OF WHICHEVER
+010340* THEME WAS PICKED.
+010350*----------------------------------------------------------------
+010360 2000-DISPLAY-THEME.
+010370     EVALUATE TRUE
+010380         WHEN MONO-REQUESTED AND THEME-IS-PUMPKIN
+010390             DISPLAY PUMPKIN-MONO
+010400         WHEN MONO-REQUESTED AND THEME-IS-FIREWORK
+010410             DISPLAY FIREWORKS-MONO
+010420         WHEN MONO-REQUESTED
+010430             DISPLAY TREE-MONO
+010440         WHEN THEME-IS-PUMPKIN
+010450             DISPLAY PUMPKIN
+010460         WHEN THEME-IS-FIREWORK
+010470             DISPLAY FIREWORKS
+010480         WHEN OTHER
+010490             DISPLAY TREE
+010500     END-EVALUATE.
+010510 2000-EXIT.
+010520     EXIT.
+010530
+010540*----------------------------------------------------------------
+010550* 3000-SNOW-LOOP - REDRAW THE SNOWFIELDS ONCE PER CYCLE UNTIL
+010560* SOMETHING SETS SHUTDOWN-REQUESTED.
+010570*----------------------------------------------------------------
+010580 3000-SNOW-LOOP.
+010590     PERFORM 3100-SNOW-CYCLE THRU 3100-EXIT
+010600         UNTIL SHUTDOWN-REQUESTED.
+010610 3000-EXIT.
+010620     EXIT.
+010630
+010640 3100-SNOW-CYCLE.
+010650     IF NOT SNOWFALL-PAUSED
+010660* Clear the buffer from last loop iteration.
+010670         MOVE 1 TO I
+010680         PERFORM 3110-CLEAR-BUFFER-LINE THRU 3110-EXIT
+010690             VARYING I FROM 1 BY 1 UNTIL I > SCREEN_HEIGHT
+010700
+010710         SET SIDE-IS-LEFT TO TRUE
+010720         PERFORM 4000-ADD-SNOWFLAKES-TO-BUFFER THRU 4000-EXIT
+010730
+010740* Copy the buffer to the left side. The Screen section is already
+010750* preconfigured to be drawn on the left in WHITE.
+010760         IF MONO-REQUESTED
+010770             MOVE SNOWFLAKE_BUFFER TO SNOWFLAKES_LEFT_MONO
+010780         ELSE
+010790             MOVE SNOWFLAKE_BUFFER TO SNOWFLAKES_LEFT
+010800         END-IF
+010810
+010820         SET SIDE-IS-RIGHT TO TRUE
+010830         PERFORM 4000-ADD-SNOWFLAKES-TO-BUFFER THRU 4000-EXIT
+010840* Copy the buffer to the right side.
+010850         IF MONO-REQUESTED
+010860             MOVE SNOWFLAKE_BUFFER TO SNOWFLAKES_RIGHT_MONO
+010870         ELSE
+010880             MOVE SNOWFLAKE_BUFFER TO SNOWFLAKES_RIGHT
+010890         END-IF
+010900
+010910* Rebuild the ground pile display from the accumulated depths and
+010920* checkpoint it, so a bounced job can pick the pile back up.
+010930         PERFORM 3190-BUILD-GROUND-COL THRU 3190-EXIT
+010940             VARYING WS-COL-IDX FROM 1 BY 1
+010950                 UNTIL WS-COL-IDX > OFFSET_WS
+010960         IF MONO-REQUESTED
+010970             MOVE WS-GROUND-DISPLAY-LEFT TO GROUND_LEFT_MONO
+010980             MOVE WS-GROUND-DISPLAY-RIGHT TO GROUND_RIGHT_MONO
+010990         ELSE
+011000             MOVE WS-GROUND-DISPLAY-LEFT TO GROUND_LEFT
+011010             MOVE WS-GROUND-DISPLAY-RIGHT TO GROUND_RIGHT
+011020         END-IF
+011030         PERFORM 3199-SAVE-CHECKPOINT THRU 3199-EXIT
+011040     END-IF
+011050
+011060* Display the buffers.
+011070     IF MONO-REQUESTED
+011080         DISPLAY SNOWFLAKES_LEFT_MONO
+011090         DISPLAY SNOWFLAKES_RIGHT_MONO
+011100         DISPLAY GROUND_LEFT_MONO
+011110         DISPLAY GROUND_RIGHT_MONO
+011120     ELSE
+011130         DISPLAY SNOWFLAKES_LEFT
+011140         DISPLAY SNOWFLAKES_RIGHT
+011150         DISPLAY GROUND_LEFT
+011160         DISPLAY GROUND_RIGHT
+011170     END-IF
+011180
+011190     PERFORM 6000-BLINK-ORNAMENTS THRU 6000-EXIT
+011200     PERFORM 3170-POLL-OPERATOR-KEY THRU 3170-EXIT
+011210     PERFORM 3180-CHECK-SHIFT-END THRU 3180-EXIT.
+011220 3100-EXIT.
+011230     EXIT.
+011240
+011250 3110-CLEAR-BUFFER-LINE.
+011260     MOVE SPACES TO SNOWFLAKE_BUFFER_ARR(I).
+011270 3110-EXIT.
+011280     EXIT.
+011290
+011300*----------------------------------------------------------------
+011310* 3190-BUILD-GROUND-COL - TURN ONE COLUMN'S PILE DEPTH ON EACH
+011320* SIDE INTO A DISPLAY CHARACTER VIA WS-GROUND-CHAR-TABLE.
+011330*----------------------------------------------------------------
+011340 3190-BUILD-GROUND-COL.
+011350     MOVE WS-GROUND-CHAR-TABLE
+011360         (WS-GROUND-DEPTH-LEFT-ARR(WS-COL-IDX) + 1:1)
+011370         TO WS-GROUND-DISPLAY-LEFT(WS-COL-IDX:1)
+011380     MOVE WS-GROUND-CHAR-TABLE
+011390         (WS-GROUND-DEPTH-RIGHT-ARR(WS-COL-IDX) + 1:1)
+011400         TO WS-GROUND-DISPLAY-RIGHT(WS-COL-IDX:1).
+011410 3190-EXIT.
+011420     EXIT.
+011430
+011440*----------------------------------------------------------------
+011450* 3199-SAVE-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH THE
+011460* CURRENT PILE DEPTHS SO A RESUBMITTED JOB PICKS UP WHERE THIS
+011470* ONE LEFT OFF, EVEN IF IT NEVER REACHES 5000-TERMINATE.
+011480*----------------------------------------------------------------
+011490 3199-SAVE-CHECKPOINT.
+011500     MOVE WS-GROUND-DEPTH-LEFT
+011510         TO GC-LEFT-GROUND OF SNOW-CHECKPOINT-RECORD
+011520     MOVE WS-GROUND-DEPTH-RIGHT
+011530         TO GC-RIGHT-GROUND OF SNOW-CHECKPOINT-RECORD
+011540     OPEN OUTPUT SNOW-CHECKPOINT-FILE
+011550     IF NOT CHECKPOINT-OK
+011560         DISPLAY 'SNOWCKPT OPEN FAILED, STATUS='
+011570             WS-CHECKPOINT-STATUS
+011580         GO TO 3199-EXIT
+011590     END-IF
+011600     WRITE SNOW-CHECKPOINT-RECORD
+011610     IF NOT CHECKPOINT-OK
+011620         DISPLAY 'SNOWCKPT WRITE FAILED, STATUS='
+011630             WS-CHECKPOINT-STATUS
+011640     END-IF
+011650     CLOSE SNOW-CHECKPOINT-FILE.
+011660 3199-EXIT.
+011670     EXIT.
+011680
+011690*----------------------------------------------------------------
+011700* 3170-POLL-OPERATOR-KEY - WAITS UP TO WS-POLL-HUNDREDTHS
+011710* HUNDREDTHS OF A SECOND FOR A KEY.  THIS DOUBLES AS THE PACING
+011720* DELAY BETWEEN FRAMES, SO NO SEPARATE SLEEP CALL IS NEEDED.
+011730* "Q" ENDS THE DISPLAY CLEANLY, "P" TOGGLES PAUSE, "+"/"-" SPEED
+011740* THE SNOWFALL UP OR DOWN, AND "<"/">" NUDGE THE WIND OFFSET THAT
+011750* 4010-DROP-ONE-FLAKE ADDS TO EACH NEW FLAKE'S COLUMN.
+011760*----------------------------------------------------------------
+011770 3170-POLL-OPERATOR-KEY.
+011780     MOVE SPACE TO WS-OPERATOR-KEY
+011790     ACCEPT WS-OPERATOR-KEY WITH TIME-OUT WS-POLL-HUNDREDTHS
+011800     EVALUATE TRUE
+011810         WHEN OPERATOR-QUIT-KEY
+011820             SET SHUTDOWN-REQUESTED TO TRUE
+011830             MOVE 'OPERATOR REQUEST' TO WS-SHUTDOWN-REASON
+011840         WHEN OPERATOR-PAUSE-KEY
+011850             IF SNOWFALL-PAUSED
+011860                 MOVE 'N' TO WS-PAUSE-SWITCH
+011870             ELSE
+011880                 MOVE 'Y' TO WS-PAUSE-SWITCH
+011890             END-IF
+011900         WHEN OPERATOR-SPEED-UP-KEY
+011910             IF WS-POLL-HUNDREDTHS >
+011920                     WS-MIN-POLL-HUNDREDTHS + WS-POLL-STEP
+011930                 SUBTRACT WS-POLL-STEP FROM WS-POLL-HUNDREDTHS
+011940             ELSE
+011950                 MOVE WS-MIN-POLL-HUNDREDTHS
+011960                     TO WS-POLL-HUNDREDTHS
+011970             END-IF
+011980         WHEN OPERATOR-SLOW-DOWN-KEY
+011990             IF WS-POLL-HUNDREDTHS <
+012000                     WS-MAX-POLL-HUNDREDTHS - WS-POLL-STEP
+012010                 ADD WS-POLL-STEP TO WS-POLL-HUNDREDTHS
+012020             ELSE
+012030                 MOVE WS-MAX-POLL-HUNDREDTHS
+012040                     TO WS-POLL-HUNDREDTHS
+012050             END-IF
+012060         WHEN OPERATOR-WIND-LEFT-KEY
+012070             IF WS-WIND-OFFSET > WS-MIN-WIND-OFFSET
+012080                 SUBTRACT 1 FROM WS-WIND-OFFSET
+012090             END-IF
+012100         WHEN OPERATOR-WIND-RIGHT-KEY
+012110             IF WS-WIND-OFFSET < WS-MAX-WIND-OFFSET
+012120                 ADD 1 TO WS-WIND-OFFSET
+012130             END-IF
+012140     END-EVALUATE.
+012150 3170-EXIT.
+012160     EXIT.
+012170
+012180*----------------------------------------------------------------
+012190* 3180-CHECK-SHIFT-END - IF A SHIFT END TIME CAME IN ON THE
+012200* PARM, STOP THE LOOP ONCE THE CLOCK REACHES IT.
+012210*----------------------------------------------------------------
+012220 3180-CHECK-SHIFT-END.
+012230     IF SHIFT-END-SUPPLIED
+012240         ACCEPT WS-CURRENT-TIME FROM TIME
+012250         IF WS-CURRENT-HHMM NOT LESS THAN WS-SHIFT-END-TIME
+012260             SET SHUTDOWN-REQUESTED TO TRUE
+012270             MOVE 'SHIFT END TIME REACHED' TO WS-SHUTDOWN-REASON
+012280         END-IF
+012290     END-IF.
+012300 3180-EXIT.
+012310     EXIT.
+012320
+012330*----------------------------------------------------------------
+012340* 4000-ADD-SNOWFLAKES-TO-BUFFER - PUT UP TO 8 ASTERISKS
+012350* RANDOMLY IN SNOWFLAKE_BUFFER.
+012360*----------------------------------------------------------------
+012370 4000-ADD-SNOWFLAKES-TO-BUFFER.
+012380     MOVE 1 TO I
+012390     PERFORM 4010-DROP-ONE-FLAKE THRU 4010-EXIT
+012400         VARYING I FROM 1 BY 1 UNTIL I > 8.
+012410 4000-EXIT.
+012420     EXIT.
+012430
+012440 4010-DROP-ONE-FLAKE.
+012450     COMPUTE WS-X-SIGNED =
+012460         (OFFSET_WS * FUNCTION RANDOM) + WS-WIND-OFFSET
+012470     IF WS-X-SIGNED < 0
+012480         MOVE 0 TO WS-X-SIGNED
+012490     END-IF
+012500     IF WS-X-SIGNED > OFFSET_WS
+012510         MOVE OFFSET_WS TO WS-X-SIGNED
+012520     END-IF
+012530     MOVE WS-X-SIGNED TO X
+012540* Y's range is larger than the screen height so some asterisks
+012550* will fall past the bottom of the snowfield. Because it's doubled
+012560* there's a 50% chance of a given flake reaching the ground.
+012570* This is to make the amount of snowflakes per side random.
+012580     COMPUTE Y = 2 * SCREEN_HEIGHT * FUNCTION RANDOM
+012590     IF Y > SCREEN_HEIGHT
+012600         PERFORM 4020-ACCUMULATE-GROUND THRU 4020-EXIT
+012610     ELSE
+012620         IF X NOT = ZERO
+012630             MOVE '*' TO SNOWFLAKE_BUFFER_ARR(Y)(X:1)
+012640         END-IF
+012650     END-IF.
+012660 4010-EXIT.
+012670     EXIT.
+012680
+012690*----------------------------------------------------------------
+012700* 4020-ACCUMULATE-GROUND - A FLAKE THAT FELL PAST THE BOTTOM OF
+012710* THE SNOWFIELD ADDS TO THE PILE DEPTH FOR ITS COLUMN INSTEAD OF
+012720* BEING THROWN AWAY, UP TO MAX-GROUND-DEPTH.
+012730*----------------------------------------------------------------
+012740 4020-ACCUMULATE-GROUND.
+012750     IF X = ZERO
+012760         GO TO 4020-EXIT
+012770     END-IF
+012780     IF SIDE-IS-LEFT
+012790         IF WS-GROUND-DEPTH-LEFT-ARR(X) < MAX-GROUND-DEPTH
+012800             ADD 1 TO WS-GROUND-DEPTH-LEFT-ARR(X)
+012810         END-IF
+012820     ELSE
+012830         IF WS-GROUND-DEPTH-RIGHT-ARR(X) < MAX-GROUND-DEPTH
+012840             ADD 1 TO WS-GROUND-DEPTH-RIGHT-ARR(X)
+012850         END-IF
+012860     END-IF.
+012870 4020-EXIT.
+012880     EXIT.
+012890
+012900*----------------------------------------------------------------
+012910* 5000-TERMINATE - CLEAR THE SCREEN SO THE OPERATOR ISN'T LEFT
+012920* STARING AT A HALF-DRAWN FRAME, THEN LET MAIN FALL THROUGH TO
+012930* A NORMAL STOP RUN.
+012940*----------------------------------------------------------------
+012950 5000-TERMINATE.
+012960     DISPLAY SPACE LINE 1 COLUMN 1 WITH ERASE EOS
+012970     PERFORM 5200-WRITE-LOG-STOP THRU 5200-EXIT.
+012980 5000-EXIT.
+012990     EXIT.
+013000
+013010*----------------------------------------------------------------
+013020* 5200-WRITE-LOG-STOP - WRITE A STOP EVENT FOR THIS JOB ID SO
+013030* OPERATIONS CAN MATCH IT AGAINST THE START EVENT.  A RUN THAT
+013040* NEVER GETS HERE (CANCELLED FROM THE CONSOLE) LEAVES A START
+013050* RECORD WITH NO MATCHING STOP RECORD.
+013060*----------------------------------------------------------------
+013070 5200-WRITE-LOG-STOP.
+013080     PERFORM 1210-OPEN-LOG-FOR-EXTEND THRU 1210-EXIT
+013090     IF NOT SNOWLOG-OK
+013100         GO TO 5200-EXIT
+013110     END-IF
+013120     MOVE 'STOP '  TO LOG-EVENT-TYPE OF SNOWFALL-LOG-RECORD
+013130     MOVE WS-SHUTDOWN-REASON
+013140         TO LOG-STOP-REASON OF SNOWFALL-LOG-RECORD
+013150     PERFORM 1220-STAMP-AND-WRITE-LOG THRU 1220-EXIT
+013160     CLOSE SNOWFALL-LOG-FILE.
+013170 5200-EXIT.
+013180     EXIT.
+013190
+013200*----------------------------------------------------------------
+013210* 6000-BLINK-ORNAMENTS - STEP EVERY LOADED ORNAMENT TO THE NEXT
+013220* COLOR IN ITS CYCLE EVERY WS-BLINK-INTERVAL SNOW CYCLES.  RUNS ON
+013230* ITS OWN CADENCE, INDEPENDENT OF SNOWFALL-PAUSED, SO THE
+013240* ORNAMENTS KEEP BLINKING EVEN WHILE THE SNOWFALL ITSELF IS
+013250* PAUSED.  A MONOCHROME DISPLAY HAS NO COLOR TO CYCLE, SO NOTHING
+013260* HAPPENS WHEN MONO-REQUESTED.
+013270*----------------------------------------------------------------
+013280 6000-BLINK-ORNAMENTS.
+013290     IF MONO-REQUESTED OR WS-ORNAMENT-COUNT = ZERO
+013300             OR NOT THEME-IS-TREE
+013310         GO TO 6000-EXIT
+013320     END-IF
+013330     ADD 1 TO WS-BLINK-CYCLE-COUNT
+013340     IF WS-BLINK-CYCLE-COUNT < WS-BLINK-INTERVAL
+013350         GO TO 6000-EXIT
+013360     END-IF
+013370     MOVE ZERO TO WS-BLINK-CYCLE-COUNT
+013380     PERFORM 6010-BLINK-ONE-ORNAMENT THRU 6010-EXIT
+013390         VARYING WS-ORN-IDX FROM 1 BY 1
+013400             UNTIL WS-ORN-IDX > WS-ORNAMENT-COUNT.
+013410 6000-EXIT.
+013420     EXIT.
+013430
+013440 6010-BLINK-ONE-ORNAMENT.
+013450     ADD 1 TO WS-ORN-COLOR-IDX(WS-ORN-IDX)
+013460     IF WS-ORN-COLOR-IDX(WS-ORN-IDX) > 4
+013470         MOVE 1 TO WS-ORN-COLOR-IDX(WS-ORN-IDX)
+013480     END-IF
+013490     MOVE WS-ORN-COLOR-LIST(WS-ORN-IDX)
+013500         (WS-ORN-COLOR-IDX(WS-ORN-IDX):1)
+013510         TO WS-ORN-CUR-COLOR(WS-ORN-IDX)
+013520     PERFORM 6020-DISPLAY-ORNAMENT THRU 6020-EXIT.
+013530 6010-EXIT.
+013540     EXIT.
+013550
+013560*----------------------------------------------------------------
+013570* 6020-DISPLAY-ORNAMENT - MOVE THE CURRENT CELL'S CHARACTER TO
+013580* THE MATCHING SCREEN ITEM AND REDISPLAY JUST THAT CELL.  THE
+013590* SCREEN ITEMS ARE NAMED INDIVIDUALLY, SO THIS IS AN EVALUATE ON
+013600* WS-ORN-IDX RATHER THAN A SUBSCRIPTED REFERENCE.
+013610*----------------------------------------------------------------
+013620 6020-DISPLAY-ORNAMENT.
+013630     EVALUATE WS-ORN-IDX
+013640         WHEN 1
+013650             MOVE WS-ORN-CHAR(1) TO ORN-1
+013660             DISPLAY ORN-1
+013670         WHEN 2
+013680             MOVE WS-ORN-CHAR(2) TO ORN-2
+013690             DISPLAY ORN-2
+013700         WHEN 3
+013710             MOVE WS-ORN-CHAR(3) TO ORN-3
+013720             DISPLAY ORN-3
+013730         WHEN 4
+013740             MOVE WS-ORN-CHAR(4) TO ORN-4
+013750             DISPLAY ORN-4
+013760         WHEN 5
+013770             MOVE WS-ORN-CHAR(5) TO ORN-5
+013780             DISPLAY ORN-5
+013790         WHEN 6
+013800             MOVE WS-ORN-CHAR(6) TO ORN-6
+013810             DISPLAY ORN-6
+013820         WHEN 7
+013830             MOVE WS-ORN-CHAR(7) TO ORN-7
+013840             DISPLAY ORN-7
+013850         WHEN 8
+013860             MOVE WS-ORN-CHAR(8) TO ORN-8
+013870             DISPLAY ORN-8
+013880     END-EVALUATE.
+013890 6020-EXIT.
+013900     EXIT.
+013910
+013920 END PROGRAM MERRY-COBOL.
