@@ -0,0 +1,190 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SNOW-BROADCAST.
+000030 AUTHOR. D HOLLIS.
+000040 INSTALLATION. FACILITIES SYSTEMS PROGRAMMING.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   DATE       INIT  DESCRIPTION
+000100*   08/09/2026 DH    ORIGINAL PROGRAM.  READS THE TERMINAL ROSTER
+000110*                     (DD TERMROST) AND QUEUES A MERRY-COBOL
+000120*                     SUBMISSION FOR EACH CONSOLE ON IT BY WRITING
+000130*                     A SUBMIT CARD SET TO THE INTERNAL READER (DD
+000140*                     INTRDR), SO EVERY OPERATOR ON SHIFT GETS THE
+000150*                     TREE/SNOW DISPLAY WITHOUT SUBMITTING THE JOB
+000160*                     THEMSELVES.
+000170*   08/09/2026 DH    THE EXEC CARD NOW CARRIES ITS OWN DD CARDS
+000180*                     FOR TERMCFG/HOLIDCAL/ORNPATN/SNOWLOG/
+000190*                     SNOWCKPT INSTEAD OF RELYING ON WHATEVER DD
+000200*                     STATEMENTS HAPPEN TO BE AROUND WHEN THE
+000210*                     SUBMITTED JOB RUNS, SO A BROADCAST CONSOLE
+000220*                     ACTUALLY GETS THE SIZING AND THEME DATA ITS
+000230*                     ROSTER ENTRY'S TERM CLASS CALLS FOR.
+000240*--------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT TERMINAL-ROSTER-FILE ASSIGN TO TERMROST
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-ROSTER-STATUS.
+000320     SELECT SUBMIT-CARD-FILE ASSIGN TO INTRDR
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-INTRDR-STATUS.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  TERMINAL-ROSTER-FILE.
+000390 01  TERMINAL-ROSTER-RECORD.
+000400     COPY TERMROST.
+000410
+000420 FD  SUBMIT-CARD-FILE.
+000430 01  SUBMIT-CARD-RECORD               PIC X(80).
+000440
+000450 WORKING-STORAGE SECTION.
+000460*--------------------------------------------------------------
+000470* ROSTER AND INTERNAL READER FILE STATUS.
+000480*--------------------------------------------------------------
+000490 77  WS-ROSTER-STATUS              PIC X(2) VALUE '00'.
+000500     88  ROSTER-OK                 VALUE '00'.
+000510     88  ROSTER-EOF                VALUE '10'.
+000520
+000530 77  WS-INTRDR-STATUS              PIC X(2) VALUE '00'.
+000540     88  INTRDR-OK                 VALUE '00'.
+000550
+000560 77  WS-SUBMIT-OPEN-SWITCH         PIC X VALUE 'N'.
+000570     88  SUBMIT-FILE-OPEN          VALUE 'Y'.
+000580
+000590 77  WS-BROADCAST-COUNT            PIC 9(4) COMP VALUE ZERO.
+000600 77  WS-CONSOLE-ID                 PIC X(08).
+000610 77  WS-TERM-CLASS                 PIC X(08).
+000620
+000630*--------------------------------------------------------------
+000640* SUBMIT CARD IMAGES BUILT ONE CONSOLE AT A TIME.
+000650*--------------------------------------------------------------
+000660 77  WS-CARD-JOB                   PIC X(80) VALUE SPACES.
+000670 77  WS-CARD-EXEC                  PIC X(80) VALUE SPACES.
+000680
+000690*--------------------------------------------------------------
+000700* DD CARDS FOR THE FILES MERRY-COBOL OPENS AT STARTUP.  THESE
+000710* ARE THE SAME FOR EVERY CONSOLE - ONLY THE PARM ON THE EXEC
+000720* CARD ABOVE CHANGES PER CONSOLE - SO THEY ARE COMPILED-IN
+000730* LITERALS RATHER THAN BUILT WITH STRING LIKE WS-CARD-EXEC.
+000740* WITHOUT THEM A DIRECTLY-SUBMITTED JOB STILL PICKS UP ITS DD
+000750* STATEMENTS FROM THE SUBMITTER'S OWN JCL, BUT A JOB QUEUED TO
+000760* THE INTERNAL READER HAS NONE, SO MERRY-COBOL WOULD FALL BACK
+000770* TO ITS COMPILED-IN DEFAULTS FOR EVERY CONSOLE REGARDLESS OF
+000780* ROSTER TERM CLASS.
+000790*--------------------------------------------------------------
+000800 77  WS-DD-TERMCFG                 PIC X(80) VALUE
+000810     '//TERMCFG DD DSN=SNOWFALL.PROD.TERMCFG,DISP=SHR'.
+000820 77  WS-DD-HOLIDCAL                PIC X(80) VALUE
+000830     '//HOLIDCAL DD DSN=SNOWFALL.PROD.HOLIDCAL,DISP=SHR'.
+000840 77  WS-DD-ORNPATN                 PIC X(80) VALUE
+000850     '//ORNPATN DD DSN=SNOWFALL.PROD.ORNPATN,DISP=SHR'.
+000860 77  WS-DD-SNOWLOG                 PIC X(80) VALUE
+000870     '//SNOWLOG DD DSN=SNOWFALL.PROD.SNOWLOG,DISP=SHR'.
+000880 77  WS-DD-SNOWCKPT                PIC X(80) VALUE
+000890     '//SNOWCKPT DD DSN=SNOWFALL.PROD.SNOWCKPT,DISP=SHR'.
+000900
+000910 PROCEDURE DIVISION.
+000920*================================================================
+000930* 0000-MAINLINE - TOP LEVEL FLOW.  QUEUE A SUBMISSION FOR EVERY
+000940* CONSOLE ON THE ROSTER, REPORT HOW MANY WERE QUEUED, STOP RUN.
+000950*================================================================
+000960 0000-MAINLINE.
+000970     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000980     PERFORM 3000-BROADCAST-LOOP THRU 3000-EXIT
+000990     PERFORM 5000-TERMINATE THRU 5000-EXIT
+001000     STOP RUN.
+001010
+001020*----------------------------------------------------------------
+001030* 1000-INITIALIZE - OPEN THE ROSTER AND THE INTERNAL READER FILE.
+001040*----------------------------------------------------------------
+001050 1000-INITIALIZE.
+001060     OPEN INPUT TERMINAL-ROSTER-FILE
+001070     IF NOT ROSTER-OK
+001080         DISPLAY 'SNOW-BROADCAST: NO TERMINAL ROSTER - NOTHING '
+001090             'TO DO'
+001100         GO TO 1000-EXIT
+001110     END-IF
+001120     OPEN OUTPUT SUBMIT-CARD-FILE
+001130     SET SUBMIT-FILE-OPEN TO TRUE.
+001140 1000-EXIT.
+001150     EXIT.
+001160
+001170*----------------------------------------------------------------
+001180* 3000-BROADCAST-LOOP - ONE SUBMISSION PER ROSTER ENTRY UNTIL EOF.
+001190*----------------------------------------------------------------
+001200 3000-BROADCAST-LOOP.
+001210     IF NOT ROSTER-OK
+001220         GO TO 3000-EXIT
+001230     END-IF
+001240     PERFORM 3100-BROADCAST-ONE THRU 3100-EXIT
+001250         UNTIL ROSTER-EOF.
+001260 3000-EXIT.
+001270     EXIT.
+001280
+001290 3100-BROADCAST-ONE.
+001300     READ TERMINAL-ROSTER-FILE
+001310         AT END
+001320             MOVE '10' TO WS-ROSTER-STATUS
+001330             GO TO 3100-EXIT
+001340     END-READ
+001350     PERFORM 3110-BUILD-SUBMIT-CARDS THRU 3110-EXIT
+001360     WRITE SUBMIT-CARD-RECORD FROM WS-CARD-JOB
+001370     WRITE SUBMIT-CARD-RECORD FROM WS-CARD-EXEC
+001380     WRITE SUBMIT-CARD-RECORD FROM WS-DD-TERMCFG
+001390     WRITE SUBMIT-CARD-RECORD FROM WS-DD-HOLIDCAL
+001400     WRITE SUBMIT-CARD-RECORD FROM WS-DD-ORNPATN
+001410     WRITE SUBMIT-CARD-RECORD FROM WS-DD-SNOWLOG
+001420     WRITE SUBMIT-CARD-RECORD FROM WS-DD-SNOWCKPT
+001430     ADD 1 TO WS-BROADCAST-COUNT
+001440     DISPLAY 'SNOW-BROADCAST: QUEUED FOR '
+001450         TR-CONSOLE-ID OF TERMINAL-ROSTER-RECORD.
+001460 3100-EXIT.
+001470     EXIT.
+001480
+001490*----------------------------------------------------------------
+001500* 3110-BUILD-SUBMIT-CARDS - BUILD A JOB CARD AND AN EXEC CARD THAT
+001510* RESUBMIT MERRY-COBOL FOR THIS CONSOLE'S TERMINAL CLASS, WITH THE
+001520* CONSOLE ID CARRIED THROUGH AS THE SNOWFALL LOG JOB ID.
+001530*----------------------------------------------------------------
+001540 3110-BUILD-SUBMIT-CARDS.
+001550     MOVE TR-CONSOLE-ID OF TERMINAL-ROSTER-RECORD TO WS-CONSOLE-ID
+001560     MOVE TR-TERM-CLASS OF TERMINAL-ROSTER-RECORD TO WS-TERM-CLASS
+001570     MOVE SPACES TO WS-CARD-JOB
+001580     STRING '//' DELIMITED BY SIZE
+001590         WS-CONSOLE-ID DELIMITED BY SPACE
+001600         ' JOB (SNOWCAST),SNOW-BROADCAST,CLASS=A,MSGCLASS=X'
+001610             DELIMITED BY SIZE
+001620         INTO WS-CARD-JOB
+001630     MOVE SPACES TO WS-CARD-EXEC
+001640     STRING '//STEP1 EXEC PGM=MERRY-COBOL,PARM=' DELIMITED BY SIZE
+001650         '''' DELIMITED BY SIZE
+001660         'TERM=' DELIMITED BY SIZE
+001670         WS-TERM-CLASS DELIMITED BY SPACE
+001680         ' JOBID=' DELIMITED BY SIZE
+001690         WS-CONSOLE-ID DELIMITED BY SPACE
+001700         '''' DELIMITED BY SIZE
+001710         INTO WS-CARD-EXEC.
+001720 3110-EXIT.
+001730     EXIT.
+001740
+001750*----------------------------------------------------------------
+001760* 5000-TERMINATE - CLOSE UP AND REPORT HOW MANY WERE QUEUED.
+001770*----------------------------------------------------------------
+001780 5000-TERMINATE.
+001790     IF ROSTER-OK OR ROSTER-EOF
+001800         CLOSE TERMINAL-ROSTER-FILE
+001810     END-IF
+001820     IF SUBMIT-FILE-OPEN
+001830         CLOSE SUBMIT-CARD-FILE
+001840     END-IF
+001850     DISPLAY 'SNOW-BROADCAST: ' WS-BROADCAST-COUNT
+001860         ' CONSOLE(S) QUEUED'.
+001870 5000-EXIT.
+001880     EXIT.
+001890
+001900 END PROGRAM SNOW-BROADCAST.
