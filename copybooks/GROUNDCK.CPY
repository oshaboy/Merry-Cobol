@@ -0,0 +1,9 @@
+000010* GROUNDCK - SNOW ACCUMULATION CHECKPOINT (DD/ENV SNOWCKPT).
+000020* LINE SEQUENTIAL, ONE RECORD HOLDING THE GROUND PILE DEPTH FOR
+000030* EACH COLUMN ON THE LEFT AND RIGHT SNOWFIELDS AS OF THE LAST
+000040* SNOW CYCLE.  REWRITTEN EVERY CYCLE SO A BOUNCED JOB CAN COME
+000050* BACK UP WITH THE SNOW PILE IT HAD INSTEAD OF BARE GROUND.
+000060* EACH GROUND FIELD IS A FLAT STRING OF 40 TWO-DIGIT DEPTH
+000070* CODES (ONE PER POSSIBLE COLUMN, 00-09, UNUSED COLUMNS ZERO).
+000080 05  GC-LEFT-GROUND                PIC X(80).
+000090 05  GC-RIGHT-GROUND               PIC X(80).
