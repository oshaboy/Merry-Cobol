@@ -0,0 +1,10 @@
+000010* HOLIDCAL - ONE ENTRY PER SEASON IN THE HOLIDAY CALENDAR FILE
+000020* (DD/ENV HOLIDCAL).  LINE SEQUENTIAL, ONE FIXED WIDTH RECORD PER
+000030* ENTRY.  1600-SELECT-THEME SCANS THIS FILE FOR THE FIRST ENTRY
+000040* WHOSE START/END MMDD RANGE COVERS TODAY'S DATE AND DISPLAYS
+000050* THAT SCREEN GROUP INSTEAD OF THE CHRISTMAS TREE.  AN ENTRY
+000060* WHERE THE END DATE IS EARLIER THAN THE START DATE WRAPS ACROSS
+000070* THE NEW YEAR (FOR EXAMPLE, DECEMBER INTO JANUARY).
+000080 05  HC-START-MMDD                 PIC 9(04).
+000090 05  HC-END-MMDD                   PIC 9(04).
+000100 05  HC-THEME-CODE                 PIC X(08).
