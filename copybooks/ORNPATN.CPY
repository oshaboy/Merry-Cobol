@@ -0,0 +1,12 @@
+000010* ORNPATN - ONE ENTRY PER ORNAMENT CELL IN THE ORNAMENT
+000020* PATTERN FILE (DD/ENV ORNPATN).  LINE SEQUENTIAL, ONE FIXED
+000030* WIDTH RECORD PER CELL.  6000-BLINK-ORNAMENTS RE-DISPLAYS
+000040* JUST THESE CELLS ON ITS OWN TIMER SO THEY CYCLE COLOR WHILE
+000050* THE TREE AND SNOW KEEP RUNNING.  OP-COL-OFFSET IS ADDED TO
+000060* WS-TREE-COL-OFFSET AT STARTUP TO LOCATE THE CELL ON SCREEN,
+000070* AND OP-COLOR-LIST IS THE CYCLE OF FOREGROUND-COLOR DIGITS
+000080* (0-7) THE CELL STEPS THROUGH, ONE PER BLINK.
+000090 05  OP-LINE-NUM                   PIC 9(02).
+000100 05  OP-COL-OFFSET                 PIC 9(02).
+000110 05  OP-CHAR                       PIC X(01).
+000120 05  OP-COLOR-LIST                 PIC X(04).
