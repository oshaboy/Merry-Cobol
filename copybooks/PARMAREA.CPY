@@ -0,0 +1,16 @@
+000010* PARMAREA - PARAMETER AREA PASSED IN FROM THE JCL EXEC
+000020* STATEMENT PARM= FIELD.  SHARED BETWEEN MERRY-COBOL AND ANY
+000030* PROGRAM THAT CALLS IT SO THE PARM KEYWORDS STAY IN ONE PLACE.
+000040*
+000050* RECOGNIZED KEYWORDS (BLANK DELIMITED, ANY ORDER):
+000060*     SHIFTEND=HHMM   TIME OF DAY THE DISPLAY SHOULD STOP.
+000070*     SEED=NNNNN      FIXED FUNCTION RANDOM SEED FOR REPEATABLE
+000080*                     SNOWFALL PATTERNS.
+000090*     TERM=CCCCCCCC   TERMINAL CLASS CODE, LOOKED UP IN THE
+000100*                     TERMINAL CONTROL FILE.
+000105*     JOBID=CCCCCCCC  IDENTIFIES THIS RUN ON THE SNOWFALL LOG,
+000106*                     DEFAULTS TO THE TERM= CLASS CODE.
+000110*     MONO            FORCE THE MONOCHROME SCREEN GROUP.
+000120 01  LS-PARM-AREA.
+000130     05  LS-PARM-LENGTH             PIC S9(4) COMP.
+000140     05  LS-PARM-TEXT               PIC X(100).
