@@ -0,0 +1,15 @@
+000010* SNOWLOG - ONE ENTRY PER START OR STOP EVENT ON THE SNOWFALL
+000020* LOG (DD/ENV SNOWLOG).  LINE SEQUENTIAL, ONE FIXED WIDTH RECORD
+000030* PER EVENT.  A RUN WRITES A 'START' RECORD DURING INITIALIZATION
+000040* AND A 'STOP ' RECORD DURING NORMAL TERMINATION, SO OPERATIONS
+000050* CAN TELL A CLEAN STOP FROM A FORCED CANCELLATION BY COMPARING
+000060* THE COUNT OF EACH EVENT TYPE FOR A GIVEN JOB ID.
+000070 05  LOG-EVENT-TYPE                PIC X(05).
+000080 05  LOG-FILL1                     PIC X(01).
+000090 05  LOG-JOB-ID                    PIC X(08).
+000100 05  LOG-FILL2                     PIC X(01).
+000110 05  LOG-EVENT-DATE                PIC 9(08).
+000120 05  LOG-FILL3                     PIC X(01).
+000130 05  LOG-EVENT-TIME                PIC 9(08).
+000140 05  LOG-FILL4                     PIC X(01).
+000150 05  LOG-STOP-REASON               PIC X(24).
