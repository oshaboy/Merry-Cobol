@@ -0,0 +1,10 @@
+000010* TERMCTL - ONE ENTRY PER TERMINAL CLASS IN THE TERMINAL
+000020* CONTROL FILE (DD/ENV TERMCFG).  LINE SEQUENTIAL, ONE FIXED
+000030* WIDTH RECORD PER CLASS.  MERRY-COBOL MATCHES TERM-CLASS-CODE
+000040* AGAINST THE TERM= VALUE ON THE EXEC PARM (OR "DEFAULT" WHEN
+000050* NONE IS SUPPLIED) TO PICK THE ACTIVE SCREEN DIMENSIONS.
+000060 05  TERM-CLASS-CODE               PIC X(08).
+000070 05  TERM-SCREEN-HEIGHT            PIC 9(02).
+000080 05  TERM-SNOW-WIDTH               PIC 9(02).
+000090 05  TERM-TREE-COL-OFFSET          PIC 9(02).
+000100 05  TERM-RIGHT-COL-OFFSET         PIC 9(02).
