@@ -0,0 +1,7 @@
+000010* TERMROST - ONE ENTRY PER OPERATOR CONSOLE IN THE TERMINAL
+000020* ROSTER FILE (DD/ENV TERMROST).  LINE SEQUENTIAL, ONE FIXED
+000030* WIDTH RECORD PER CONSOLE THAT SHOULD RECEIVE THE TREE/SNOW
+000040* DISPLAY AT SHIFT START.  SNOW-BROADCAST READS THIS FILE AND
+000050* QUEUES ONE MERRY-COBOL SUBMISSION PER ENTRY.
+000060 05  TR-CONSOLE-ID                 PIC X(08).
+000070 05  TR-TERM-CLASS                 PIC X(08).
